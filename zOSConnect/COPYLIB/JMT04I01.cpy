@@ -0,0 +1,26 @@
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+      * This file contains the generated language structure(s) for
+      *  API 'HelloWorldErase_1.0.0'.
+      * This structure was generated using 'DFHJS2LS' at mapping level
+      *  '4.3'.
+      *
+      *      03 BAQ-APINAME                PIC X(255).
+      *      03 BAQ-APINAME-LEN            PIC S9(9) COMP-5 SYNC.
+      *      03 BAQ-APIPATH                PIC X(255).
+      *      03 BAQ-APIPATH-LEN            PIC S9(9) COMP-5 SYNC.
+      *      03 BAQ-APIMETHOD              PIC X(255).
+      *      03 BAQ-APIMETHOD-LEN          PIC S9(9) COMP-5 SYNC.
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+
+           03 BAQ-APINAME                PIC X(255)
+              VALUE 'HelloWorldErase_1.0.0'.
+           03 BAQ-APINAME-LEN            PIC S9(9) COMP-5 SYNC
+              VALUE 21.
+           03 BAQ-APIPATH                PIC X(255)
+              VALUE '%2Fhelloworld%2Ferase'.
+           03 BAQ-APIPATH-LEN            PIC S9(9) COMP-5 SYNC
+              VALUE 21.
+           03 BAQ-APIMETHOD              PIC X(255)
+              VALUE 'DELETE'.
+           03 BAQ-APIMETHOD-LEN          PIC S9(9) COMP-5 SYNC
+              VALUE 6.
