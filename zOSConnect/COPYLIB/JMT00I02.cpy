@@ -0,0 +1,32 @@
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+      * This file contains the generated language structure(s) for
+      *  API 'HelloWorld_2.0.0'.
+      * This structure was generated using 'DFHJS2LS' at mapping level
+      *  '4.3'.
+      *
+      *      03 BAQ-APINAME                PIC X(255).
+      *      03 BAQ-APINAME-LEN            PIC S9(9) COMP-5 SYNC.
+      *      03 BAQ-APIPATH                PIC X(255).
+      *      03 BAQ-APIPATH-LEN            PIC S9(9) COMP-5 SYNC.
+      *      03 BAQ-APIMETHOD              PIC X(255).
+      *      03 BAQ-APIMETHOD-LEN          PIC S9(9) COMP-5 SYNC.
+      *
+      * Same URL as HelloWorld_1.0.0 (/helloworld/hello) - the two
+      *  coexist as separate z/OS Connect API versions rather than
+      *  separate paths, so old callers keep working against version 1
+      *  unchanged while new callers opt into version 2's multi-variant
+      *  RespBody by requesting it explicitly.
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+
+           03 BAQ-APINAME                PIC X(255)
+              VALUE 'HelloWorld_2.0.0'.
+           03 BAQ-APINAME-LEN            PIC S9(9) COMP-5 SYNC
+              VALUE 16.
+           03 BAQ-APIPATH                PIC X(255)
+              VALUE '%2Fhelloworld%2Fhello'.
+           03 BAQ-APIPATH-LEN            PIC S9(9) COMP-5 SYNC
+              VALUE 21.
+           03 BAQ-APIMETHOD              PIC X(255)
+              VALUE 'GET'.
+           03 BAQ-APIMETHOD-LEN          PIC S9(9) COMP-5 SYNC
+              VALUE 3.
