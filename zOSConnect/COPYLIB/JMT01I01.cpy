@@ -0,0 +1,12 @@
+           03 BAQ-APINAME                PIC X(255)
+              VALUE 'HelloWorld_1.0.0'.
+           03 BAQ-APINAME-LEN            PIC S9(9) COMP-5 SYNC
+              VALUE 16.
+           03 BAQ-APIPATH                PIC X(255)
+              VALUE '%2Fhelloworld%2Fhello%2Fhistory'.
+           03 BAQ-APIPATH-LEN            PIC S9(9) COMP-5 SYNC
+              VALUE 31.
+           03 BAQ-APIMETHOD              PIC X(255)
+              VALUE 'GET'.
+           03 BAQ-APIMETHOD-LEN          PIC S9(9) COMP-5 SYNC
+              VALUE 3.
