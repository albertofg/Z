@@ -0,0 +1,42 @@
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+      * This file contains the generated language structure(s) for
+      *  request JSON schema 'helloworld_erase_DELETE_request.json'.
+      * This structure was generated using 'DFHJS2LS' at mapping level
+      *  '4.3'.
+      *
+      *
+      *      06 ReqHeaders.
+      *
+      * Comments for field 'X-IBM-Client-Id':
+      * This field represents the value of JSON schema keyword
+      *  'ReqHeaders->X-IBM-Client-Id'.
+      * JSON schema description: The client whose greeting-history
+      *  rows are to be erased.
+      * JSON schema type: 'string'.
+      * JSON schema keyword 'minLength' value: '1'.
+      * JSON schema keyword 'maxLength' value: '36'.
+      * This field contains a varying length array of characters or
+      *  binary data.
+      *        09 X-IBM-Client-Id-length        PIC S9999 COMP-5 SYNC.
+      *        09 X-IBM-Client-Id               PIC X(36).
+      *
+      * Comments for field 'X-Correlation-Id':
+      * This field represents the value of JSON schema keyword
+      *  'ReqHeaders->X-Correlation-Id'.
+      * JSON schema description: Optional caller-supplied id echoed
+      *  back on the response and logged to ERASEAUD.
+      * JSON schema type: 'string'.
+      * JSON schema keyword 'maxLength' value: '36'.
+      * This field contains a varying length array of characters or
+      *  binary data.
+      *        09 X-Correlation-Id-length       PIC S9999 COMP-5 SYNC.
+      *        09 X-Correlation-Id              PIC X(36).
+      *
+      *
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+
+             06 ReqHeaders.
+               09 X-IBM-Client-Id-length        PIC S9999 COMP-5 SYNC.
+               09 X-IBM-Client-Id               PIC X(36).
+               09 X-Correlation-Id-length       PIC S9999 COMP-5 SYNC.
+               09 X-Correlation-Id              PIC X(36).
