@@ -0,0 +1,43 @@
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+      * This file contains the generated language structure(s) for
+      *  response JSON schema 'helloworld_token_POST_200_response.json'.
+      * This structure was generated using 'DFHJS2LS' at mapping level
+      *  '4.3'.
+      *
+      *
+      *      06 RespBody.
+      *
+      * Comments for field 'token':
+      * This field represents the value of JSON schema keyword
+      *  'RespBody->token'.
+      * JSON schema description: Short-lived session token. Present it
+      *  on X-Session-Token on subsequent HelloWorld_1.0.0 calls
+      *  instead of the raw OAuth client id/secret.
+      * JSON schema type: 'string'.
+      *        09 Xtoken-length                 PIC S9999 COMP-5 SYNC.
+      *        09 Xtoken                        PIC X(36).
+      *
+      * Comments for field 'expiresAt':
+      * This field represents the value of JSON schema keyword
+      *  'RespBody->expiresAt'.
+      * JSON schema type: 'string'.
+      *        09 XexpiresAt                    PIC X(26).
+      *
+      * Comments for field 'correlationId':
+      * This field represents the value of JSON schema keyword
+      *  'RespBody->correlationId'.
+      * JSON schema description: Echo of ReqHeaders->X-Correlation-Id
+      *  when the caller supplied one; spaces otherwise.
+      * JSON schema type: 'string'.
+      *        09 Xcorrelationid-length         PIC S9999 COMP-5 SYNC.
+      *        09 Xcorrelationid                PIC X(36).
+      *
+      *
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+
+             06 RespBody.
+               09 Xtoken-length                 PIC S9999 COMP-5 SYNC.
+               09 Xtoken                        PIC X(36).
+               09 XexpiresAt                    PIC X(26).
+               09 Xcorrelationid-length         PIC S9999 COMP-5 SYNC.
+               09 Xcorrelationid                PIC X(36).
