@@ -0,0 +1,58 @@
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+      * This file contains the generated language structure(s) for
+      *  response JSON schema
+      *  'helloworld_hello_history_GET_200_response.json'.
+      * This structure was generated using 'DFHJS2LS' at mapping level
+      *  '4.3'.
+      *
+      *
+      *      06 RespBody.
+      *
+      *
+      * JSON schema keyword 'RespBody->history' is optional. The
+      *  number of instances present is indicated in field
+      *  'Xhistory-num'.
+      * There should be at least '0' instance(s).
+      * There should be at most '100' instance(s).
+      *        09 Xhistory-num                  PIC S9(9) COMP-5 SYNC.
+      *
+      *
+      *        09 Xhistory OCCURS 0 TO 100 TIMES
+      *             DEPENDING ON Xhistory-num.
+      *
+      * Comments for field 'Xhistory-date':
+      * This field represents the value of JSON schema keyword
+      *  'RespBody->history->date'.
+      * JSON schema type: 'string'.
+      *          12 Xhistory-date                 PIC X(26).
+      *
+      * Comments for field 'Xhistory-name':
+      * This field represents the value of JSON schema keyword
+      *  'RespBody->history->name'.
+      * JSON schema type: 'string'.
+      *          12 Xhistory-name-length          PIC S9999 COMP-5
+      *  SYNC.
+      *          12 Xhistory-name                 PIC X(255).
+      *
+      * Comments for field 'Xhistory-returnCode':
+      * This field represents the value of JSON schema keyword
+      *  'RespBody->history->returnCode'.
+      * JSON schema type: 'integer'.
+      *          12 Xhistory-returnCode            PIC S9(9) COMP-5
+      *  SYNC.
+      *
+      *
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+
+             06 RespBody.
+
+               09 Xhistory-num                  PIC S9(9) COMP-5 SYNC.
+
+               09 Xhistory OCCURS 0 TO 100 TIMES
+                    DEPENDING ON Xhistory-num.
+                 12 Xhistory-date                 PIC X(26).
+                 12 Xhistory-name-length          PIC S9999 COMP-5
+            SYNC.
+                 12 Xhistory-name                 PIC X(255).
+                 12 Xhistory-returnCode           PIC S9(9) COMP-5
+            SYNC.
