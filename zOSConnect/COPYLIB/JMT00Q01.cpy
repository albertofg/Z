@@ -16,6 +16,20 @@
       *  binary data.
       *        09 name-length                   PIC S9999 COMP-5 SYNC.
       *        09 name                          PIC X(255).
+      *
+      * Comments for field 'lang':
+      * This field represents the value of JSON schema keyword
+      *  'ReqQueryParameters->lang'.
+      * JSON schema description: Optional ISO language code used to
+      *  resolve the greeting template (defaults to 'EN' when omitted
+      *  or not found in the template file).
+      * JSON schema type: 'string'.
+      * JSON schema keyword 'minLength' value: '0'.
+      * JSON schema keyword 'maxLength' value: '5'.
+      * This field contains a varying length array of characters or
+      *  binary data.
+      *        09 lang-length                   PIC S9999 COMP-5 SYNC.
+      *        09 lang                          PIC X(5).
       *      06 ReqHeaders.
       *
       * Comments for field 'X-IBM-Client-Id':
@@ -29,12 +43,47 @@
       *        09 X-IBM-Client-Id-length        PIC S9999 COMP-5 SYNC.
       *        09 X-IBM-Client-Id               PIC X(36).
       *
+      * Comments for field 'X-Session-Token':
+      * This field represents the value of JSON schema keyword
+      *  'ReqHeaders->X-Session-Token'.
+      * JSON schema description: Short-lived token returned by the
+      *  HelloWorldToken_1.0.0 operation. Optional while raw OAuth
+      *  client credentials are still accepted, mandatory once a
+      *  client has been switched over to token-based access.
+      * JSON schema type: 'string'.
+      * JSON schema keyword 'minLength' value: '0'.
+      * JSON schema keyword 'maxLength' value: '36'.
+      * This field contains a varying length array of characters or
+      *  binary data.
+      *        09 X-Session-Token-length        PIC S9999 COMP-5 SYNC.
+      *        09 X-Session-Token               PIC X(36).
+      *
+      * Comments for field 'X-Correlation-Id':
+      * This field represents the value of JSON schema keyword
+      *  'ReqHeaders->X-Correlation-Id'.
+      * JSON schema description: Optional caller-supplied trace id,
+      *  echoed back on RespBody and recorded on the greeting-history
+      *  entry so a client's own trace can be matched to ours.
+      * JSON schema type: 'string'.
+      * JSON schema keyword 'minLength' value: '0'.
+      * JSON schema keyword 'maxLength' value: '36'.
+      * This field contains a varying length array of characters or
+      *  binary data.
+      *        09 X-Correlation-Id-length       PIC S9999 COMP-5 SYNC.
+      *        09 X-Correlation-Id              PIC X(36).
+      *
       *
       * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
 
              06 ReqQueryParameters.
                09 name-length                   PIC S9999 COMP-5 SYNC.
                09 name                          PIC X(255).
+               09 lang-length                   PIC S9999 COMP-5 SYNC.
+               09 lang                          PIC X(5).
              06 ReqHeaders.
                09 X-IBM-Client-Id-length        PIC S9999 COMP-5 SYNC.
                09 X-IBM-Client-Id               PIC X(36).
+               09 X-Session-Token-length        PIC S9999 COMP-5 SYNC.
+               09 X-Session-Token               PIC X(36).
+               09 X-Correlation-Id-length       PIC S9999 COMP-5 SYNC.
+               09 X-Correlation-Id              PIC X(36).
