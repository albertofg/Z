@@ -47,6 +47,11 @@
             88 BAQ-ERROR-IN-API            VALUE 1.
             88 BAQ-ERROR-IN-ZCEE           VALUE 2.
             88 BAQ-ERROR-IN-STUB           VALUE 3.
+            88 BAQ-ERROR-UNKNOWN-CLIENT    VALUE 4.
+            88 BAQ-ERROR-RATE-LIMITED      VALUE 5.
+      *    BAQ-STATUS-CODE is the numbered catalog entry that explains
+      *    BAQ-RETURN-CODE in more detail - see STATCAT.cpy in
+      *    CICS/COPYLIB for the maintained code-to-message table.
          03 BAQ-STATUS-CODE              PIC S9(9) COMP-5 SYNC.
          03 BAQ-STATUS-MESSAGE           PIC X(1024).
-         03 BAQ-STATUS-MESSAGE-LEN       PIC S9(9) COMP-5 SYNC.
\ No newline at end of file
+         03 BAQ-STATUS-MESSAGE-LEN       PIC S9(9) COMP-5 SYNC.
