@@ -12,11 +12,15 @@
       *  number of instances present is indicated in field
       *  'Xmessage-num'.
       * There should be at least '0' instance(s).
-      * There should be at most '1' instance(s).
+      * There should be at most '5' instance(s) - HelloWorld_1.0.0
+      *  populates a single instance to preserve its original
+      *  contract; HelloWorld_2.0.0 may return up to 5 phrasing
+      *  variants (e.g. formal and informal) in one response.
       *        09 Xmessage-num                  PIC S9(9) COMP-5 SYNC.
       *
       *
-      *        09 Xmessage.
+      *        09 Xmessage OCCURS 0 TO 5 TIMES
+      *             DEPENDING ON Xmessage-num.
       *
       * Comments for field 'Xmessage2':
       * This field represents the value of JSON schema keyword
@@ -28,6 +32,21 @@
       *  SYNC.
       *          12 Xmessage2                     PIC X(255).
       *
+      * Comments for field 'Xmessage-style':
+      * Identifies the phrasing variant carried by this occurrence,
+      *  e.g. 'FORMAL' or 'INFORMAL'. Always 'FORMAL' for
+      *  HelloWorld_1.0.0's single occurrence.
+      *          12 Xmessage-style                PIC X(8).
+      *
+      * Comments for field 'Xcorrelationid':
+      * This field represents the value of JSON schema keyword
+      *  'RespBody->correlationId'.
+      * JSON schema description: Echo of ReqHeaders->X-Correlation-Id
+      *  when the caller supplied one; spaces otherwise.
+      * JSON schema type: 'string'.
+      *        09 Xcorrelationid-length         PIC S9999 COMP-5 SYNC.
+      *        09 Xcorrelationid                PIC X(36).
+      *
       *
       * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
 
@@ -35,7 +54,12 @@
 
                09 Xmessage-num                  PIC S9(9) COMP-5 SYNC.
 
-               09 Xmessage.
+               09 Xmessage OCCURS 0 TO 5 TIMES
+                    DEPENDING ON Xmessage-num.
                  12 Xmessage2-length              PIC S9999 COMP-5
             SYNC.
                  12 Xmessage2                     PIC X(255).
+                 12 Xmessage-style                PIC X(8).
+
+               09 Xcorrelationid-length         PIC S9999 COMP-5 SYNC.
+               09 Xcorrelationid                PIC X(36).
