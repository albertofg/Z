@@ -0,0 +1,40 @@
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+      * This file contains the generated language structure(s) for
+      *  response JSON schema 'helloworld_erase_DELETE_200_response.json'.
+      * This structure was generated using 'DFHJS2LS' at mapping level
+      *  '4.3'.
+      *
+      *
+      *      06 RespBody.
+      *
+      * Comments for field 'rowsErased':
+      * This field represents the value of JSON schema keyword
+      *  'RespBody->rowsErased'.
+      * JSON schema description: Count of greeting-history rows marked
+      *  erased for this client.
+      * JSON schema type: 'integer'.
+      *        09 XrowsErased                   PIC S9(9) COMP-5 SYNC.
+      *
+      * Comments for field 'erasedAt':
+      * This field represents the value of JSON schema keyword
+      *  'RespBody->erasedAt'.
+      * JSON schema type: 'string'.
+      *        09 XerasedAt                     PIC X(26).
+      *
+      * Comments for field 'correlationId':
+      * This field represents the value of JSON schema keyword
+      *  'RespBody->correlationId'.
+      * JSON schema description: Echo of ReqHeaders->X-Correlation-Id
+      *  when the caller supplied one; spaces otherwise.
+      * JSON schema type: 'string'.
+      *        09 Xcorrelationid-length         PIC S9999 COMP-5 SYNC.
+      *        09 Xcorrelationid                PIC X(36).
+      *
+      *
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+
+             06 RespBody.
+               09 XrowsErased                   PIC S9(9) COMP-5 SYNC.
+               09 XerasedAt                     PIC X(26).
+               09 Xcorrelationid-length         PIC S9999 COMP-5 SYNC.
+               09 Xcorrelationid                PIC X(36).
