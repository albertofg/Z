@@ -0,0 +1,30 @@
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+      * This file contains the generated language structure(s) for
+      *  API 'HelloWorldHealth_1.0.0'.
+      * This structure was generated using 'DFHJS2LS' at mapping level
+      *  '4.3'.
+      *
+      *      03 BAQ-APINAME                PIC X(255).
+      *      03 BAQ-APINAME-LEN            PIC S9(9) COMP-5 SYNC.
+      *      03 BAQ-APIPATH                PIC X(255).
+      *      03 BAQ-APIPATH-LEN            PIC S9(9) COMP-5 SYNC.
+      *      03 BAQ-APIMETHOD              PIC X(255).
+      *      03 BAQ-APIMETHOD-LEN          PIC S9(9) COMP-5 SYNC.
+      *
+      * This API's security policy requires no OAuth handshake - see
+      *  the standalone service archive definition, not this stub, for
+      *  where that exemption is configured.
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+
+           03 BAQ-APINAME                PIC X(255)
+              VALUE 'HelloWorldHealth_1.0.0'.
+           03 BAQ-APINAME-LEN            PIC S9(9) COMP-5 SYNC
+              VALUE 22.
+           03 BAQ-APIPATH                PIC X(255)
+              VALUE '%2Fhelloworld%2Fhealth'.
+           03 BAQ-APIPATH-LEN            PIC S9(9) COMP-5 SYNC
+              VALUE 22.
+           03 BAQ-APIMETHOD              PIC X(255)
+              VALUE 'GET'.
+           03 BAQ-APIMETHOD-LEN          PIC S9(9) COMP-5 SYNC
+              VALUE 3.
