@@ -0,0 +1,32 @@
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+      * This file contains the generated language structure(s) for
+      *  response JSON schema 'helloworld_health_GET_200_response.json'.
+      * This structure was generated using 'DFHJS2LS' at mapping level
+      *  '4.3'.
+      *
+      *
+      *      06 RespBody.
+      *
+      * Comments for field 'status':
+      * This field represents the value of JSON schema keyword
+      *  'RespBody->status'.
+      * JSON schema description: Literal 'UP' when the CICS region and
+      *  its HelloWorld resources answered; never anything else, since
+      *  a failure here means the stub itself could not run.
+      * JSON schema type: 'string'.
+      *        09 Xstatus-length                PIC S9999 COMP-5 SYNC.
+      *        09 Xstatus                       PIC X(10).
+      *
+      * Comments for field 'checkedAt':
+      * This field represents the value of JSON schema keyword
+      *  'RespBody->checkedAt'.
+      * JSON schema type: 'string'.
+      *        09 XcheckedAt                    PIC X(26).
+      *
+      *
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+
+             06 RespBody.
+               09 Xstatus-length                PIC S9999 COMP-5 SYNC.
+               09 Xstatus                       PIC X(10).
+               09 XcheckedAt                    PIC X(26).
