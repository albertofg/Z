@@ -0,0 +1,32 @@
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+      * This file contains the generated language structure(s) for
+      *  request JSON schema 'helloworld_token_POST_request.json'.
+      * This structure was generated using 'DFHJS2LS' at mapping level
+      *  '4.3'.
+      *
+      *
+      *      06 ReqHeaders.
+      *
+      * Comments for field 'X-Correlation-Id':
+      * This field represents the value of JSON schema keyword
+      *  'ReqHeaders->X-Correlation-Id'.
+      * JSON schema description: Optional caller-supplied trace id,
+      *  echoed back on RespBody. The caller's BAQ-OAUTH-CLIENTID and
+      *  BAQ-OAUTH-CLIENT-SECRET, authenticated by the z/OS Connect
+      *  security policy ahead of this operation, are what get
+      *  exchanged for the token - no client id/secret fields belong
+      *  on this request body.
+      * JSON schema type: 'string'.
+      * JSON schema keyword 'minLength' value: '0'.
+      * JSON schema keyword 'maxLength' value: '36'.
+      * This field contains a varying length array of characters or
+      *  binary data.
+      *        09 X-Correlation-Id-length       PIC S9999 COMP-5 SYNC.
+      *        09 X-Correlation-Id              PIC X(36).
+      *
+      *
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+
+             06 ReqHeaders.
+               09 X-Correlation-Id-length       PIC S9999 COMP-5 SYNC.
+               09 X-Correlation-Id              PIC X(36).
