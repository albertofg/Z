@@ -0,0 +1,38 @@
+//GHRTY010 JOB (ACCTG),'HW RETRY REDRIVE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* GHRTY010 - REDRIVE THE ZCEE RETRY QUEUE
+//*
+//* REREADS EVERY REQUEST SPOOLED TO RETRYHLD AFTER A BAQ-ERROR-IN-
+//* ZCEE FAILURE AND ATTEMPTS THE GREETING AGAIN. ENTRIES THAT
+//* STILL CANNOT BE BUILT ARE CARRIED FORWARD TO RETRYNEW WITH
+//* THEIR RETRY COUNT BUMPED; STEP020 THEN REPLACES RETRYHLD WITH
+//* RETRYNEW SO THE NEXT REDRIVE PICKS UP WHERE THIS ONE LEFT OFF.
+//*
+//* SCHEDULE : ON DEMAND, ONCE THE ZOS CONNECT/CICS REGION IS
+//*            CONFIRMED HEALTHY AGAIN AFTER AN OUTAGE.
+//*****************************************************************
+//STEP010  EXEC PGM=GHRTY010
+//STEPLIB  DD DSN=BAQ.HELLOWLD.LOADLIB,DISP=SHR
+//RETRYHLD DD DSN=BAQ.HELLOWLD.RETRYHLD,DISP=SHR
+//RETRYNEW DD DSN=BAQ.HELLOWLD.RETRYHLD.NEW,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=365)
+//GREETTMP DD DSN=BAQ.HELLOWLD.GREETTMP,DISP=SHR
+//GHISTORY DD DSN=BAQ.HELLOWLD.GHISTORY,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=IDCAMS,COND=(0,NE,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE BAQ.HELLOWLD.RETRYHLD
+//*
+//STEP030  EXEC PGM=IDCAMS,COND=(0,NE,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  REPRO INFILE(OLDNEW) OUTFILE(RETRYHLD)
+//OLDNEW   DD DSN=BAQ.HELLOWLD.RETRYHLD.NEW,DISP=(OLD,DELETE)
+//RETRYHLD DD DSN=BAQ.HELLOWLD.RETRYHLD,DISP=(NEW,CATLG,DELETE),
+//             LIKE=BAQ.HELLOWLD.RETRYHLD.NEW
