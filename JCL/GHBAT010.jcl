@@ -0,0 +1,26 @@
+//GHBAT010 JOB (ACCTG),'HW BULK GREET',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* GHBAT010 - BULK/BATCH MODE FOR HELLOWORLD
+//*
+//* READS A PARTNER FEED OF CLIENT ID / NAME / LANGUAGE ROWS AND
+//* PRODUCES A GREETING FOR EACH, REUSING THE SAME GREETING-
+//* CONSTRUCTION LOGIC AS THE HELLOWORLD_1.0.0 ONLINE TRANSACTION.
+//* EACH ROW PROCESSED IS ALSO APPENDED TO THE GREETING-HISTORY
+//* FILE SO GHRPT010 AND JMT01 SEE BATCH-SOURCED INVOCATIONS TOO.
+//*
+//* SCHEDULE : ON DEMAND, WHEN A PARTNER DROPS A GHBATIN FEED.
+//*****************************************************************
+//STEP010  EXEC PGM=GHBAT010
+//STEPLIB  DD DSN=BAQ.HELLOWLD.LOADLIB,DISP=SHR
+//GHBATIN  DD DSN=BAQ.HELLOWLD.GHBATIN,DISP=SHR
+//GREETTMP DD DSN=BAQ.HELLOWLD.GREETTMP,DISP=SHR
+//GHISTORY DD DSN=BAQ.HELLOWLD.GHISTORY,DISP=SHR
+//* GHBATOUT IS A PREALLOCATED SEQUENTIAL FILE THE PARTNER PICKS UP
+//* AFTER EACH RUN - DO NOT DISP=(NEW,...) IT HERE, OR EVERY RUN
+//* AFTER THE FIRST FAILS ALLOCATION ON THE STILL-CATALOGED COPY
+//* FROM LAST TIME. GHBAT010 OPENs IT OUTPUT, WHICH REWRITES IT
+//* FROM SCRATCH EACH RUN.
+//GHBATOUT DD DSN=BAQ.HELLOWLD.GHBATOUT,DISP=(OLD,KEEP)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
