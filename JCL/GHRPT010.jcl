@@ -0,0 +1,24 @@
+//GHRPT010 JOB (ACCTG),'HW RECON RPT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* GHRPT010 - NIGHTLY RECONCILIATION REPORT FOR HELLOWORLD
+//*
+//* READS THE GREETING-HISTORY VSAM KSDS AND PRINTS INVOCATION
+//* COUNTS PER CLIENT ID AND BAQ-RETURN-CODE OUTCOME.
+//*
+//* SCHEDULE : NIGHTLY, AFTER THE GHPRG010 RETENTION PURGE STEP
+//*            (SEE JCL/GHPRG010.jcl) HAS COMPLETED.
+//*****************************************************************
+//* GHCKPT IS A PREALLOCATED RELATIVE FILE THAT SURVIVES ACROSS
+//* RUNS - DO NOT DISP=(NEW,...) IT HERE, OR RESTART HAS NOTHING
+//* TO READ. RESUBMIT THIS SAME JCL TO RESTART AFTER AN ABEND; NO
+//* JOB-STEP RESTART PARAMETER IS NEEDED, GHRPT010 DETECTS AN
+//* IN-PROGRESS CHECKPOINT ON ITS OWN.
+//STEP010  EXEC PGM=GHRPT010
+//STEPLIB  DD DSN=BAQ.HELLOWLD.LOADLIB,DISP=SHR
+//GHISTORY DD DSN=BAQ.HELLOWLD.GHISTORY,DISP=SHR
+//GHCKPT   DD DSN=BAQ.HELLOWLD.GHRPT010.GHCKPT,DISP=SHR
+//GHPRGCNT DD DSN=BAQ.HELLOWLD.GHPRG010.GHPRGCNT,DISP=SHR
+//GHRPTOUT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
