@@ -0,0 +1,22 @@
+//GHPRG010 JOB (ACCTG),'HW RETENTION PURGE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* GHPRG010 - GREETING-HISTORY RETENTION PURGE
+//*
+//* AGES OFF GHISTORY ROWS OLDER THAN THE AGREED RETENTION WINDOW
+//* (90 DAYS) AND DROPS THE ROWS-PURGED COUNT ONTO GHPRGCNT FOR
+//* GHRPT010 TO PICK UP.
+//*
+//* SCHEDULE : NIGHTLY, BEFORE GHRPT010 (SEE JCL/GHRPT010.jcl).
+//*****************************************************************
+//* GHPRGCNT IS A PREALLOCATED SEQUENTIAL FILE THAT GHRPT010 READS
+//* BACK EACH NIGHT - DO NOT DISP=(NEW,...) IT HERE, OR EVERY RUN
+//* AFTER THE FIRST FAILS ALLOCATION ON THE STILL-CATALOGED COPY
+//* FROM LAST NIGHT. GHPRG010 OPENs IT OUTPUT, WHICH REWRITES IT
+//* FROM SCRATCH EACH RUN.
+//STEP010  EXEC PGM=GHPRG010
+//STEPLIB  DD DSN=BAQ.HELLOWLD.LOADLIB,DISP=SHR
+//GHISTORY DD DSN=BAQ.HELLOWLD.GHISTORY,DISP=SHR
+//GHPRGCNT DD DSN=BAQ.HELLOWLD.GHPRG010.GHPRGCNT,DISP=(OLD,KEEP)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
