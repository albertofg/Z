@@ -0,0 +1,23 @@
+//GHPRF010 JOB (ACCTG),'HW PERF TREND',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* GHPRF010 - THROUGHPUT/RESPONSE-TIME TREND REPORT FOR HELLOWORLD
+//*
+//* PRINTS THE PER-HOUR CALL COUNT AND MIN/AVG/MAX RESPONSE TIME
+//* FROM THE SMFEXTR FEED (SEE BELOW).
+//*
+//* SCHEDULE : NIGHTLY, ALONGSIDE GHRPT010, SO CAPACITY PLANNING
+//*            CAN READ VOLUME AND RESPONSE-TIME TOGETHER.
+//*****************************************************************
+//* SMFEXTR IS PRODUCED UPSTREAM OF THIS JOB BY THE SITE'S STANDARD
+//* SMF TYPE 110 DUMP/FORMAT STEP, WHICH UNLOADS THE RAW CICS
+//* MONITORING RECORDS FOR THE HELLOWORLD TRANSACTION DOWN TO THE
+//* FIXED SMFCICS.cpy LAYOUT GHPRF010 READS, SORTED BY START
+//* DATE/TIME - NO STEP IN THIS JOB BUILDS OR REFORMATS IT. DO NOT
+//* DISP=(NEW,...) IT HERE; IT IS MAINTAINED BY THAT UPSTREAM STEP.
+//STEP010  EXEC PGM=GHPRF010
+//STEPLIB  DD DSN=BAQ.HELLOWLD.LOADLIB,DISP=SHR
+//SMFEXTR  DD DSN=BAQ.HELLOWLD.SMFEXTR,DISP=SHR
+//GHPRFOUT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
