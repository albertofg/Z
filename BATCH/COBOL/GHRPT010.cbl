@@ -0,0 +1,476 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GHRPT010.
+       AUTHOR.        BAQ APPLICATION DEVELOPMENT.
+       INSTALLATION.  BAQ HELLOWORLD API.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+      *****************************************************************
+      *                                                                *
+      *   GHRPT010 - nightly reconciliation report.                   *
+      *                                                                *
+      *   Reads the greeting-history file (GHISTORY, a VSAM KSDS keyed*
+      *   by client id + timestamp, so a sequential read already      *
+      *   arrives in client-id order) and prints, per client id, the  *
+      *   count of invocations that ended in each BAQ-RETURN-CODE     *
+      *   outcome, followed by a grand-total line.                    *
+      *                                                                *
+      *   A fresh (non-restart) run only covers rows added since the  *
+      *   last run that reached end of file cleanly - GH-CKPT-LAST-   *
+      *   RUN-KEY in GHCKPT is the watermark it STARTs past, so the   *
+      *   totals reported are that run's activity, not an ever-       *
+      *   growing all-time cumulative count.                          *
+      *                                                                *
+      *   Checkpoint/restart: every WS-CKPT-INTERVAL records the      *
+      *   in-flight counters and the last key read are committed to   *
+      *   the GHCKPT restart file. If this job abends partway through *
+      *   a large history file, resubmitting it finds that checkpoint *
+      *   still marked in-progress, restores the counters and does a  *
+      *   START past the last processed key instead of rereading the  *
+      *   whole file from the top - this job shares a fixed overnight *
+      *   batch window with other work and cannot afford to rerun a   *
+      *   large extract end to end after every abend.                 *
+      *                                                                *
+      *   JCL           : JCL/GHRPT010.jcl                            *
+      *   DD GHISTORY   : greeting-history VSAM KSDS (input)          *
+      *   DD GHCKPT     : checkpoint/restart file, relative (I-O)     *
+      *   DD GHPRGCNT   : retention-purge count handoff from          *
+      *                   GHPRG010, OPTIONAL (input)                  *
+      *   DD GHRPTOUT   : printed reconciliation report (output)      *
+      *                                                                *
+      *****************************************************************
+      * MODIFICATION HISTORY                                          *
+      *   2026-08-08  BAQADEV  Original.                              *
+      *   2026-08-08  BAQADEV  Added checkpoint/restart via GHCKPT.   *
+      *   2026-08-08  BAQADEV  Report GHPRG010's retention-purge count*
+      *                        when GHPRGCNT is present.              *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GH-HISTORY-FILE ASSIGN TO GHISTORY
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS GH-HIST-KEY
+               FILE STATUS IS WS-GHISTORY-STATUS.
+
+           SELECT GH-REPORT-FILE ASSIGN TO GHRPTOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GHRPTOUT-STATUS.
+
+           SELECT GH-CKPT-FILE ASSIGN TO GHCKPT
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-CKPT-RELKEY
+               FILE STATUS IS WS-GHCKPT-STATUS.
+
+           SELECT OPTIONAL GH-PURGE-COUNT-FILE ASSIGN TO GHPRGCNT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GHPRGCNT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GH-HISTORY-FILE
+           RECORD CONTAINS 397 CHARACTERS.
+           COPY GHISTREC.
+
+       FD  GH-REPORT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 133 CHARACTERS.
+       01  GH-REPORT-LINE                  PIC X(133).
+
+       FD  GH-CKPT-FILE
+           RECORD CONTAINS 221 CHARACTERS.
+           COPY GHCKPTR.
+
+       FD  GH-PURGE-COUNT-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+           COPY GHPRGCNT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05 WS-GHISTORY-STATUS           PIC X(02) VALUE '00'.
+           05 WS-GHRPTOUT-STATUS           PIC X(02) VALUE '00'.
+           05 WS-GHCKPT-STATUS             PIC X(02) VALUE '00'.
+           05 WS-GHPRGCNT-STATUS           PIC X(02) VALUE '00'.
+
+       01  WS-SWITCHES.
+           05 WS-EOF-SW                    PIC X(01) VALUE 'N'.
+               88 WS-EOF                      VALUE 'Y'.
+           05 WS-FIRST-RECORD-SW           PIC X(01) VALUE 'Y'.
+               88 WS-FIRST-RECORD             VALUE 'Y'.
+           05 WS-RESTART-SW                PIC X(01) VALUE 'N'.
+               88 WS-RESTART-RUN              VALUE 'Y'.
+               88 WS-FRESH-RUN                VALUE 'N'.
+
+       01  WS-CKPT-RELKEY                  PIC 9(04) COMP-5 VALUE 1.
+       01  WS-CKPT-INTERVAL                PIC 9(05) COMP-5 VALUE 500.
+       01  WS-CKPT-INTERVAL-COUNT          PIC 9(05) COMP-5 VALUE 0.
+
+       01  WS-LAST-READ-KEY.
+           05 WS-LAST-READ-CLIENT-ID       PIC X(36).
+           05 WS-LAST-READ-TIMESTAMP       PIC X(26).
+
+       01  WS-BREAK-KEY                    PIC X(36).
+       01  WS-CLIENT-TOTAL                 PIC 9(09) COMP-5.
+       01  WS-GRAND-TOTAL                  PIC 9(09) COMP-5.
+       01  WS-CLIENT-COUNT                 PIC 9(09) COMP-5 VALUE 0.
+       01  WS-RC-IDX                       PIC S9(4) COMP-5.
+
+       COPY RCCOUNTS.
+       01  WS-GRAND-RC-COUNTERS.
+           05 WS-GRAND-RC-COUNT OCCURS 6 TIMES PIC 9(09) COMP-5.
+
+       01  WS-DETAIL-LINE.
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 FILLER                PIC X(03) VALUE SPACES.
+           05 DL-CLIENT-ID          PIC X(36).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 DL-RC-NAME            PIC X(12).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 DL-RC-COUNT           PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER                PIC X(66) VALUE SPACES.
+
+       01  WS-CLIENT-TOTAL-LINE.
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 FILLER                PIC X(03) VALUE SPACES.
+           05 FILLER                PIC X(36) VALUE
+                  'TOTAL FOR CLIENT ---------------->  '.
+           05 CT-COUNT              PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER                PIC X(80) VALUE SPACES.
+
+       01  WS-GRAND-TOTAL-LINE.
+           05 FILLER               PIC X(01) VALUE '0'.
+           05 FILLER                PIC X(40) VALUE
+                  'GRAND TOTAL - ALL CLIENTS, ALL OUTCOMES'.
+           05 GT-COUNT              PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER                PIC X(85) VALUE SPACES.
+
+       01  WS-HEADING-1.
+           05 FILLER               PIC X(01) VALUE '1'.
+           05 FILLER                PIC X(50) VALUE
+                  'BAQ HELLOWORLD - DAILY RECONCILIATION REPORT'.
+           05 FILLER                PIC X(82) VALUE SPACES.
+
+       01  WS-HEADING-2.
+           05 FILLER               PIC X(01) VALUE ' '.
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 FILLER                PIC X(36) VALUE
+                  'CLIENT ID'.
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 FILLER                PIC X(12) VALUE 'OUTCOME'.
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 FILLER                PIC X(09) VALUE 'COUNT'.
+           05 FILLER                PIC X(67) VALUE SPACES.
+
+       01  WS-HEADING-RESTART.
+           05 FILLER               PIC X(01) VALUE ' '.
+           05 FILLER                PIC X(60) VALUE
+                  '*** RESTARTED RUN - RESUMING AFTER CHECKPOINT ***'.
+           05 FILLER                PIC X(72) VALUE SPACES.
+
+       01  WS-PURGE-COUNT-LINE.
+           05 FILLER               PIC X(01) VALUE ' '.
+           05 FILLER                PIC X(40) VALUE
+                  'RETENTION PURGE (GHPRG010) REMOVED '.
+           05 PL-ROWS-PURGED        PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER                PIC X(15) VALUE
+                  ' ROWS, CUTOFF '.
+           05 PL-CUTOFF-DATE        PIC 9(08).
+           05 FILLER                PIC X(50) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE  THRU 1000-EXIT
+           PERFORM 2000-PROCESS-HISTORY THRU 2000-EXIT
+               UNTIL WS-EOF
+           PERFORM 8000-TERMINATE   THRU 8000-EXIT
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT  GH-HISTORY-FILE
+           OPEN OUTPUT GH-REPORT-FILE
+
+           IF WS-GHISTORY-STATUS NOT = '00'
+               DISPLAY 'GHRPT010 - UNABLE TO OPEN GHISTORY, STATUS='
+                       WS-GHISTORY-STATUS
+               CLOSE GH-REPORT-FILE
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           IF WS-GHRPTOUT-STATUS NOT = '00'
+               DISPLAY 'GHRPT010 - UNABLE TO OPEN GHRPTOUT, STATUS='
+                       WS-GHRPTOUT-STATUS
+               CLOSE GH-HISTORY-FILE
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           MOVE 0 TO WS-GRAND-TOTAL
+           PERFORM 1010-CLEAR-GRAND-COUNTER-THRU-EXIT
+               VARYING WS-RC-IDX FROM 1 BY 1
+               UNTIL WS-RC-IDX > 6
+
+           PERFORM 1100-OPEN-CHECKPOINT-FILE THRU 1100-EXIT
+
+           IF GH-CKPT-IN-PROGRESS
+               PERFORM 1200-RESTART-FROM-CHECKPOINT THRU 1200-EXIT
+           ELSE
+               PERFORM 1300-START-FRESH-RUN THRU 1300-EXIT
+           END-IF
+
+           PERFORM 1400-REPORT-PURGE-COUNT THRU 1400-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------
+      * 1400-REPORT-PURGE-COUNT - GHPRGCNT is OPTIONAL; when GHPRG010
+      *                           did not run (or the DD was omitted)
+      *                           this simply finds nothing to open
+      *                           and the report carries on without
+      *                           the extra line.
+      *---------------------------------------------------------------
+       1400-REPORT-PURGE-COUNT.
+           OPEN INPUT GH-PURGE-COUNT-FILE
+
+           IF WS-GHPRGCNT-STATUS = '00'
+               READ GH-PURGE-COUNT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PC-ROWS-PURGED  TO PL-ROWS-PURGED
+                       MOVE PC-CUTOFF-DATE  TO PL-CUTOFF-DATE
+                       WRITE GH-REPORT-LINE FROM WS-PURGE-COUNT-LINE
+               END-READ
+               CLOSE GH-PURGE-COUNT-FILE
+           END-IF.
+       1400-EXIT.
+           EXIT.
+
+       1010-CLEAR-GRAND-COUNTER-THRU-EXIT.
+           MOVE 0 TO WS-GRAND-RC-COUNT(WS-RC-IDX).
+       1010-EXIT.
+           EXIT.
+
+       1100-OPEN-CHECKPOINT-FILE.
+           OPEN I-O GH-CKPT-FILE
+
+           IF WS-GHCKPT-STATUS NOT = '00'
+               OPEN OUTPUT GH-CKPT-FILE
+               INITIALIZE GH-CKPT-RECORD
+               SET GH-CKPT-COMPLETE TO TRUE
+           ELSE
+               READ GH-CKPT-FILE
+                   INVALID KEY
+                       SET GH-CKPT-COMPLETE TO TRUE
+               END-READ
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+       1200-RESTART-FROM-CHECKPOINT.
+           SET WS-RESTART-RUN TO TRUE
+           SET WS-FIRST-RECORD-SW TO 'N'
+
+           MOVE GH-CKPT-BREAK-KEY      TO WS-BREAK-KEY
+           MOVE GH-CKPT-CLIENT-TOTAL   TO WS-CLIENT-TOTAL
+           MOVE GH-CKPT-GRAND-TOTAL    TO WS-GRAND-TOTAL
+           MOVE GH-CKPT-CLIENT-COUNT   TO WS-CLIENT-COUNT
+           PERFORM 1210-RESTORE-ONE-COUNTER-THRU-EXIT
+               VARYING WS-RC-IDX FROM 1 BY 1
+               UNTIL WS-RC-IDX > 6
+
+           WRITE GH-REPORT-LINE FROM WS-HEADING-1
+           WRITE GH-REPORT-LINE FROM WS-HEADING-2
+           WRITE GH-REPORT-LINE FROM WS-HEADING-RESTART
+
+           MOVE GH-CKPT-LAST-KEY TO GH-HIST-KEY
+           START GH-HISTORY-FILE KEY IS GREATER THAN GH-HIST-KEY
+               INVALID KEY
+                   SET WS-EOF TO TRUE
+           END-START
+
+           IF NOT WS-EOF
+               PERFORM 2100-READ-HISTORY THRU 2100-EXIT
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+       1210-RESTORE-ONE-COUNTER-THRU-EXIT.
+           MOVE GH-CKPT-RC-COUNT(WS-RC-IDX)
+               TO WS-RC-COUNT(WS-RC-IDX)
+           MOVE GH-CKPT-GRAND-RC-COUNT(WS-RC-IDX)
+               TO WS-GRAND-RC-COUNT(WS-RC-IDX).
+       1210-EXIT.
+           EXIT.
+
+       1300-START-FRESH-RUN.
+           SET WS-FRESH-RUN TO TRUE
+
+           WRITE GH-REPORT-LINE FROM WS-HEADING-1
+           WRITE GH-REPORT-LINE FROM WS-HEADING-2
+
+           PERFORM 2600-WRITE-CHECKPOINT THRU 2600-EXIT
+
+           IF GH-CKPT-LAST-RUN-KEY = SPACES
+      * No prior run has ever completed - this is the very first
+      * report, so it covers the whole file from the top.
+               PERFORM 2100-READ-HISTORY THRU 2100-EXIT
+           ELSE
+      * Pick up where the last completed run left off, so tonight's
+      * report covers only what was added since then.
+               MOVE GH-CKPT-LAST-RUN-CLIENT-ID
+                   TO GH-HIST-CLIENT-ID
+               MOVE GH-CKPT-LAST-RUN-TIMESTAMP
+                   TO GH-HIST-TIMESTAMP
+               START GH-HISTORY-FILE KEY IS GREATER THAN GH-HIST-KEY
+                   INVALID KEY
+                       SET WS-EOF TO TRUE
+               END-START
+
+               IF NOT WS-EOF
+                   PERFORM 2100-READ-HISTORY THRU 2100-EXIT
+               END-IF
+           END-IF.
+       1300-EXIT.
+           EXIT.
+
+       2000-PROCESS-HISTORY.
+           IF WS-FIRST-RECORD
+               MOVE GH-HIST-CLIENT-ID TO WS-BREAK-KEY
+               SET WS-FIRST-RECORD-SW TO 'N'
+               PERFORM 2200-RESET-CLIENT-COUNTERS THRU 2200-EXIT
+           END-IF
+
+           IF GH-HIST-CLIENT-ID NOT = WS-BREAK-KEY
+               PERFORM 2300-PRINT-CLIENT-TOTALS THRU 2300-EXIT
+               MOVE GH-HIST-CLIENT-ID TO WS-BREAK-KEY
+               PERFORM 2200-RESET-CLIENT-COUNTERS THRU 2200-EXIT
+           END-IF
+
+           IF GH-HIST-NOT-ERASED
+               COMPUTE WS-RC-IDX = GH-HIST-RETURN-CODE + 1
+               ADD 1 TO WS-RC-COUNT(WS-RC-IDX)
+               ADD 1 TO WS-GRAND-RC-COUNT(WS-RC-IDX)
+               ADD 1 TO WS-GRAND-TOTAL
+           END-IF
+
+           ADD 1 TO WS-CKPT-INTERVAL-COUNT
+           IF WS-CKPT-INTERVAL-COUNT >= WS-CKPT-INTERVAL
+               MOVE 0 TO WS-CKPT-INTERVAL-COUNT
+               PERFORM 2600-WRITE-CHECKPOINT THRU 2600-EXIT
+           END-IF
+
+           PERFORM 2100-READ-HISTORY THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-HISTORY.
+           READ GH-HISTORY-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ
+
+           IF NOT WS-EOF AND WS-GHISTORY-STATUS NOT = '00'
+               DISPLAY 'GHRPT010 - READ ERROR, STATUS='
+                       WS-GHISTORY-STATUS
+               SET WS-EOF TO TRUE
+           END-IF
+
+           IF NOT WS-EOF
+               MOVE GH-HIST-KEY TO WS-LAST-READ-KEY
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2200-RESET-CLIENT-COUNTERS.
+           PERFORM 2210-CLEAR-CLIENT-COUNTER-THRU-EXIT
+               VARYING WS-RC-IDX FROM 1 BY 1
+               UNTIL WS-RC-IDX > 6.
+       2200-EXIT.
+           EXIT.
+
+       2210-CLEAR-CLIENT-COUNTER-THRU-EXIT.
+           MOVE 0 TO WS-RC-COUNT(WS-RC-IDX).
+       2210-EXIT.
+           EXIT.
+
+       2300-PRINT-CLIENT-TOTALS.
+           MOVE 0 TO WS-CLIENT-TOTAL
+           PERFORM 2310-PRINT-ONE-RC-LINE-THRU-EXIT
+               VARYING WS-RC-IDX FROM 1 BY 1
+               UNTIL WS-RC-IDX > 6
+           MOVE WS-CLIENT-TOTAL TO CT-COUNT
+           WRITE GH-REPORT-LINE FROM WS-CLIENT-TOTAL-LINE
+           ADD 1 TO WS-CLIENT-COUNT.
+       2300-EXIT.
+           EXIT.
+
+       2310-PRINT-ONE-RC-LINE-THRU-EXIT.
+           IF WS-RC-COUNT(WS-RC-IDX) > 0
+               MOVE WS-BREAK-KEY          TO DL-CLIENT-ID
+               MOVE WS-RC-NAME(WS-RC-IDX) TO DL-RC-NAME
+               MOVE WS-RC-COUNT(WS-RC-IDX) TO DL-RC-COUNT
+               WRITE GH-REPORT-LINE FROM WS-DETAIL-LINE
+               ADD WS-RC-COUNT(WS-RC-IDX) TO WS-CLIENT-TOTAL
+           END-IF.
+       2310-EXIT.
+           EXIT.
+
+       2600-WRITE-CHECKPOINT.
+           SET GH-CKPT-IN-PROGRESS      TO TRUE
+           MOVE GH-HIST-KEY              TO GH-CKPT-LAST-KEY
+           MOVE WS-BREAK-KEY             TO GH-CKPT-BREAK-KEY
+           MOVE WS-CLIENT-TOTAL          TO GH-CKPT-CLIENT-TOTAL
+           MOVE WS-GRAND-TOTAL           TO GH-CKPT-GRAND-TOTAL
+           MOVE WS-CLIENT-COUNT          TO GH-CKPT-CLIENT-COUNT
+           PERFORM 2610-SAVE-ONE-COUNTER-THRU-EXIT
+               VARYING WS-RC-IDX FROM 1 BY 1
+               UNTIL WS-RC-IDX > 6
+
+           REWRITE GH-CKPT-RECORD
+               INVALID KEY
+                   WRITE GH-CKPT-RECORD
+           END-REWRITE.
+       2600-EXIT.
+           EXIT.
+
+       2610-SAVE-ONE-COUNTER-THRU-EXIT.
+           MOVE WS-RC-COUNT(WS-RC-IDX)
+               TO GH-CKPT-RC-COUNT(WS-RC-IDX)
+           MOVE WS-GRAND-RC-COUNT(WS-RC-IDX)
+               TO GH-CKPT-GRAND-RC-COUNT(WS-RC-IDX).
+       2610-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           IF NOT WS-FIRST-RECORD
+               PERFORM 2300-PRINT-CLIENT-TOTALS THRU 2300-EXIT
+           END-IF
+
+           MOVE WS-GRAND-TOTAL TO GT-COUNT
+           WRITE GH-REPORT-LINE FROM WS-GRAND-TOTAL-LINE
+
+           SET GH-CKPT-COMPLETE TO TRUE
+           IF WS-LAST-READ-KEY NOT = SPACES
+      * Nothing was read this run (no new rows since the last one) -
+      * leave the watermark exactly where the last completed run left
+      * it rather than clobbering it with an unset working-storage key.
+               MOVE WS-LAST-READ-CLIENT-ID
+                   TO GH-CKPT-LAST-RUN-CLIENT-ID
+               MOVE WS-LAST-READ-TIMESTAMP
+                   TO GH-CKPT-LAST-RUN-TIMESTAMP
+           END-IF
+           REWRITE GH-CKPT-RECORD
+               INVALID KEY
+                   WRITE GH-CKPT-RECORD
+           END-REWRITE
+
+           CLOSE GH-HISTORY-FILE
+           CLOSE GH-REPORT-FILE
+           CLOSE GH-CKPT-FILE
+           MOVE 0 TO RETURN-CODE.
+       8000-EXIT.
+           EXIT.
