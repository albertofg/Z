@@ -0,0 +1,257 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GHPRF010.
+       AUTHOR.        BAQ APPLICATION DEVELOPMENT.
+       INSTALLATION.  BAQ HELLOWORLD API.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+      *****************************************************************
+      *                                                                *
+      *   GHPRF010 - throughput / response-time trend report.         *
+      *                                                                *
+      *   Reads the SMFEXTR extract (one row per completed HelloWorld  *
+      *   CICS transaction, unloaded from the raw SMF 110 monitoring   *
+      *   records ahead of this step and presorted by start date/time) *
+      *   and prints, per calendar hour, the transaction count and the *
+      *   minimum/average/maximum response time - the throughput and   *
+      *   response-time curve GHRPT010's reconciliation report cannot  *
+      *   show on its own, since GHISTORY carries no timing data.      *
+      *                                                                *
+      *   JCL           : JCL/GHPRF010.jcl                            *
+      *   DD SMFEXTR    : presorted SMF 110 CICS-transaction extract  *
+      *                   (input)                                      *
+      *   DD GHPRFOUT   : printed throughput/response-time report      *
+      *                   (output)                                     *
+      *                                                                *
+      *****************************************************************
+      * MODIFICATION HISTORY                                          *
+      *   2026-08-08  BAQADEV  Original.                              *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SMF-EXTRACT-FILE ASSIGN TO SMFEXTR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SMFEXTR-STATUS.
+
+           SELECT GH-REPORT-FILE ASSIGN TO GHPRFOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GHPRFOUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SMF-EXTRACT-FILE
+           RECORD CONTAINS 34 CHARACTERS.
+           COPY SMFCICS.
+
+       FD  GH-REPORT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 133 CHARACTERS.
+       01  GH-REPORT-LINE                  PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05 WS-SMFEXTR-STATUS            PIC X(02) VALUE '00'.
+           05 WS-GHPRFOUT-STATUS           PIC X(02) VALUE '00'.
+
+       01  WS-SWITCHES.
+           05 WS-EOF-SW                    PIC X(01) VALUE 'N'.
+               88 WS-EOF                      VALUE 'Y'.
+           05 WS-FIRST-RECORD-SW           PIC X(01) VALUE 'Y'.
+               88 WS-FIRST-RECORD             VALUE 'Y'.
+
+       01  WS-BREAK-HOUR-KEY               PIC X(10).
+       01  WS-CURRENT-HOUR-KEY             PIC X(10).
+
+       01  WS-HOUR-COUNT                   PIC 9(09) COMP-5 VALUE 0.
+       01  WS-HOUR-TOTAL-MS                PIC 9(15) COMP-5 VALUE 0.
+       01  WS-HOUR-MIN-MS                  PIC 9(09) COMP-5 VALUE 0.
+       01  WS-HOUR-MAX-MS                  PIC 9(09) COMP-5 VALUE 0.
+       01  WS-HOUR-AVG-MS                  PIC 9(09) COMP-5 VALUE 0.
+
+       01  WS-GRAND-COUNT                  PIC 9(09) COMP-5 VALUE 0.
+       01  WS-GRAND-TOTAL-MS               PIC 9(15) COMP-5 VALUE 0.
+       01  WS-GRAND-MIN-MS                 PIC 9(09) COMP-5 VALUE 0.
+       01  WS-GRAND-MAX-MS                 PIC 9(09) COMP-5 VALUE 0.
+       01  WS-GRAND-AVG-MS                 PIC 9(09) COMP-5 VALUE 0.
+
+       01  WS-DETAIL-LINE.
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 FILLER                PIC X(03) VALUE SPACES.
+           05 DL-HOUR-KEY           PIC X(10).
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 DL-COUNT              PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 DL-MIN-MS             PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 DL-AVG-MS             PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 DL-MAX-MS             PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER                PIC X(31) VALUE SPACES.
+
+       01  WS-GRAND-TOTAL-LINE.
+           05 FILLER                PIC X(01) VALUE '0'.
+           05 FILLER                PIC X(40) VALUE
+                  'GRAND TOTAL - ALL HOURS'.
+           05 GT-COUNT              PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 GT-MIN-MS             PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 GT-AVG-MS             PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 GT-MAX-MS             PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER                PIC X(50) VALUE SPACES.
+
+       01  WS-HEADING-1.
+           05 FILLER                PIC X(01) VALUE '1'.
+           05 FILLER                PIC X(52) VALUE
+                  'BAQ HELLOWORLD - THROUGHPUT/RESPONSE-TIME TREND'.
+           05 FILLER                PIC X(80) VALUE SPACES.
+
+       01  WS-HEADING-2.
+           05 FILLER                PIC X(01) VALUE ' '.
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 FILLER                PIC X(10) VALUE 'HOUR'.
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 FILLER                PIC X(09) VALUE 'CALLS'.
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 FILLER                PIC X(09) VALUE 'MIN(MS)'.
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 FILLER                PIC X(09) VALUE 'AVG(MS)'.
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 FILLER                PIC X(09) VALUE 'MAX(MS)'.
+           05 FILLER                PIC X(67) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-EXTRACT THRU 2000-EXIT
+               UNTIL WS-EOF
+           PERFORM 8000-TERMINATE       THRU 8000-EXIT
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT  SMF-EXTRACT-FILE
+           OPEN OUTPUT GH-REPORT-FILE
+
+           IF WS-SMFEXTR-STATUS NOT = '00'
+               DISPLAY 'GHPRF010 - UNABLE TO OPEN SMFEXTR, STATUS='
+                       WS-SMFEXTR-STATUS
+               PERFORM 8000-TERMINATE THRU 8000-EXIT
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           IF WS-GHPRFOUT-STATUS NOT = '00'
+               DISPLAY 'GHPRF010 - UNABLE TO OPEN GHPRFOUT, STATUS='
+                       WS-GHPRFOUT-STATUS
+               PERFORM 8000-TERMINATE THRU 8000-EXIT
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           WRITE GH-REPORT-LINE FROM WS-HEADING-1
+           WRITE GH-REPORT-LINE FROM WS-HEADING-2
+
+           PERFORM 2100-READ-EXTRACT THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-EXTRACT.
+           STRING SMF-START-DATE DELIMITED BY SIZE
+                  SMF-START-TIME(1:2) DELIMITED BY SIZE
+               INTO WS-CURRENT-HOUR-KEY
+
+           IF WS-FIRST-RECORD
+               MOVE WS-CURRENT-HOUR-KEY TO WS-BREAK-HOUR-KEY
+               SET WS-FIRST-RECORD-SW TO 'N'
+               PERFORM 2200-RESET-HOUR-COUNTERS THRU 2200-EXIT
+           END-IF
+
+           IF WS-CURRENT-HOUR-KEY NOT = WS-BREAK-HOUR-KEY
+               PERFORM 2300-PRINT-HOUR-LINE THRU 2300-EXIT
+               MOVE WS-CURRENT-HOUR-KEY TO WS-BREAK-HOUR-KEY
+               PERFORM 2200-RESET-HOUR-COUNTERS THRU 2200-EXIT
+           END-IF
+
+           ADD 1 TO WS-HOUR-COUNT
+           ADD SMF-RESPONSE-MS TO WS-HOUR-TOTAL-MS
+
+           IF WS-HOUR-MIN-MS = 0 OR SMF-RESPONSE-MS < WS-HOUR-MIN-MS
+               MOVE SMF-RESPONSE-MS TO WS-HOUR-MIN-MS
+           END-IF
+           IF SMF-RESPONSE-MS > WS-HOUR-MAX-MS
+               MOVE SMF-RESPONSE-MS TO WS-HOUR-MAX-MS
+           END-IF
+
+           ADD 1 TO WS-GRAND-COUNT
+           ADD SMF-RESPONSE-MS TO WS-GRAND-TOTAL-MS
+
+           IF WS-GRAND-MIN-MS = 0 OR SMF-RESPONSE-MS < WS-GRAND-MIN-MS
+               MOVE SMF-RESPONSE-MS TO WS-GRAND-MIN-MS
+           END-IF
+           IF SMF-RESPONSE-MS > WS-GRAND-MAX-MS
+               MOVE SMF-RESPONSE-MS TO WS-GRAND-MAX-MS
+           END-IF
+
+           PERFORM 2100-READ-EXTRACT THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-EXTRACT.
+           READ SMF-EXTRACT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       2200-RESET-HOUR-COUNTERS.
+           MOVE 0 TO WS-HOUR-COUNT
+           MOVE 0 TO WS-HOUR-TOTAL-MS
+           MOVE 0 TO WS-HOUR-MIN-MS
+           MOVE 0 TO WS-HOUR-MAX-MS.
+       2200-EXIT.
+           EXIT.
+
+       2300-PRINT-HOUR-LINE.
+           IF WS-HOUR-COUNT > 0
+               DIVIDE WS-HOUR-TOTAL-MS BY WS-HOUR-COUNT
+                   GIVING WS-HOUR-AVG-MS
+           ELSE
+               MOVE 0 TO WS-HOUR-AVG-MS
+           END-IF
+
+           MOVE WS-BREAK-HOUR-KEY TO DL-HOUR-KEY
+           MOVE WS-HOUR-COUNT     TO DL-COUNT
+           MOVE WS-HOUR-MIN-MS    TO DL-MIN-MS
+           MOVE WS-HOUR-AVG-MS    TO DL-AVG-MS
+           MOVE WS-HOUR-MAX-MS    TO DL-MAX-MS
+           WRITE GH-REPORT-LINE FROM WS-DETAIL-LINE.
+       2300-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           IF NOT WS-FIRST-RECORD
+               PERFORM 2300-PRINT-HOUR-LINE THRU 2300-EXIT
+           END-IF
+
+           IF WS-GRAND-COUNT > 0
+               DIVIDE WS-GRAND-TOTAL-MS BY WS-GRAND-COUNT
+                   GIVING WS-GRAND-AVG-MS
+           ELSE
+               MOVE 0 TO WS-GRAND-AVG-MS
+           END-IF
+
+           MOVE WS-GRAND-COUNT  TO GT-COUNT
+           MOVE WS-GRAND-MIN-MS TO GT-MIN-MS
+           MOVE WS-GRAND-AVG-MS TO GT-AVG-MS
+           MOVE WS-GRAND-MAX-MS TO GT-MAX-MS
+           WRITE GH-REPORT-LINE FROM WS-GRAND-TOTAL-LINE
+
+           CLOSE SMF-EXTRACT-FILE
+           CLOSE GH-REPORT-FILE
+           MOVE 0 TO RETURN-CODE.
+       8000-EXIT.
+           EXIT.
