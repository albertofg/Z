@@ -0,0 +1,248 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GHBAT010.
+       AUTHOR.        BAQ APPLICATION DEVELOPMENT.
+       INSTALLATION.  BAQ HELLOWORLD API.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+      *****************************************************************
+      *                                                                *
+      *   GHBAT010 - bulk/batch counterpart to the HelloWorld_1.0.0   *
+      *              online transaction (JMT00). Reads a partner feed *
+      *              of client id / name / language rows (GHBATIN)    *
+      *              and produces a greeting for each (GHBATOUT),     *
+      *              reusing the same name-validation and greeting-   *
+      *              construction logic as the online stub (GREETLOG,*
+      *              copied into both).                               *
+      *                                                                *
+      *   JCL           : JCL/GHBAT010.jcl                            *
+      *   DD GHBATIN    : partner feed of names to greet (input)      *
+      *   DD GREETTMP   : greeting template VSAM KSDS (input)         *
+      *   DD GHISTORY   : greeting-history VSAM KSDS (output, append) *
+      *   DD GHBATOUT   : greeting results for the partner (output)   *
+      *                                                                *
+      *****************************************************************
+      * MODIFICATION HISTORY                                          *
+      *   2026-08-08  BAQADEV  Original.                              *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GH-BATCH-IN-FILE ASSIGN TO GHBATIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GHBATIN-STATUS.
+
+           SELECT GH-BATCH-OUT-FILE ASSIGN TO GHBATOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GHBATOUT-STATUS.
+
+           SELECT GH-TEMPLATE-FILE ASSIGN TO GREETTMP
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS GRTM-LANG-CODE
+               FILE STATUS IS WS-GREETTMP-STATUS.
+
+           SELECT GH-HISTORY-FILE ASSIGN TO GHISTORY
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GH-HIST-KEY
+               FILE STATUS IS WS-GHISTORY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GH-BATCH-IN-FILE
+           RECORD CONTAINS 299 CHARACTERS.
+           COPY GHBATIN.
+
+       FD  GH-BATCH-OUT-FILE
+           RECORD CONTAINS 550 CHARACTERS.
+           COPY GHBATOUT.
+
+       FD  GH-TEMPLATE-FILE
+           RECORD CONTAINS 165 CHARACTERS.
+           COPY GREETTMP.
+
+       FD  GH-HISTORY-FILE
+           RECORD CONTAINS 397 CHARACTERS.
+           COPY GHISTREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05 WS-GHBATIN-STATUS            PIC X(02) VALUE '00'.
+           05 WS-GHBATOUT-STATUS           PIC X(02) VALUE '00'.
+           05 WS-GREETTMP-STATUS           PIC X(02) VALUE '00'.
+           05 WS-GHISTORY-STATUS           PIC X(02) VALUE '00'.
+
+       01  WS-SWITCHES.
+           05 WS-EOF-SW                    PIC X(01) VALUE 'N'.
+               88 WS-EOF                      VALUE 'Y'.
+
+       01  WS-CURRENT-DATE                 PIC 9(08).
+       01  WS-CURRENT-TIME                 PIC 9(08).
+       01  WS-SEQ-NO                       PIC 9(10) VALUE 0.
+       01  WS-RECORDS-READ                 PIC 9(09) COMP-5 VALUE 0.
+       01  WS-RECORDS-GREETED              PIC 9(09) COMP-5 VALUE 0.
+       01  WS-RECORDS-REJECTED             PIC 9(09) COMP-5 VALUE 0.
+
+       COPY BAQRINFO.
+       COPY GREETWS.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-ONE-NAME THRU 2000-EXIT
+               UNTIL WS-EOF
+           PERFORM 8000-TERMINATE       THRU 8000-EXIT
+           GOBACK.
+
+       1000-INITIALIZE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+
+           OPEN INPUT  GH-BATCH-IN-FILE
+           OPEN INPUT  GH-TEMPLATE-FILE
+           OPEN OUTPUT GH-BATCH-OUT-FILE
+           OPEN I-O    GH-HISTORY-FILE
+
+           IF WS-GHBATIN-STATUS NOT = '00'
+               DISPLAY 'GHBAT010 - UNABLE TO OPEN GHBATIN, STATUS='
+                       WS-GHBATIN-STATUS
+               PERFORM 8000-TERMINATE THRU 8000-EXIT
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           IF WS-GREETTMP-STATUS NOT = '00'
+               DISPLAY 'GHBAT010 - UNABLE TO OPEN GREETTMP, STATUS='
+                       WS-GREETTMP-STATUS
+               PERFORM 8000-TERMINATE THRU 8000-EXIT
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           IF WS-GHBATOUT-STATUS NOT = '00'
+               DISPLAY 'GHBAT010 - UNABLE TO OPEN GHBATOUT, STATUS='
+                       WS-GHBATOUT-STATUS
+               PERFORM 8000-TERMINATE THRU 8000-EXIT
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           IF WS-GHISTORY-STATUS NOT = '00'
+               DISPLAY 'GHBAT010 - UNABLE TO OPEN GHISTORY, STATUS='
+                       WS-GHISTORY-STATUS
+               PERFORM 8000-TERMINATE THRU 8000-EXIT
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           SET WS-SINGLE-VARIANT TO TRUE
+           PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-ONE-NAME.
+           ADD 1 TO WS-RECORDS-READ
+
+           MOVE 0 TO BAQ-STATUS-CODE
+           MOVE SPACES TO WS-NAME
+           IF GHBAT-IN-NAME-LEN > 0
+               MOVE GHBAT-IN-NAME(1:GHBAT-IN-NAME-LEN) TO WS-NAME
+           END-IF
+           MOVE GHBAT-IN-NAME-LEN TO WS-NAME-LEN
+           PERFORM 2200-VALIDATE-NAME-THRU-EXIT THRU 2200-EXIT
+
+           IF WS-NAME-VALID
+               PERFORM 2400-LOAD-TEMPLATE   THRU 2400-EXIT
+               PERFORM 2300-BUILD-GREETING-THRU-EXIT THRU 2300-EXIT
+               MOVE WS-GREETING-TEXT(1) TO GHBAT-OUT-GREETING
+               MOVE 0000 TO GHBAT-OUT-STATUS-CODE
+               ADD 1 TO WS-RECORDS-GREETED
+           ELSE
+               MOVE SPACES TO GHBAT-OUT-GREETING
+               MOVE BAQ-STATUS-CODE TO GHBAT-OUT-STATUS-CODE
+               ADD 1 TO WS-RECORDS-REJECTED
+           END-IF
+
+           MOVE GHBAT-IN-CLIENT-ID TO GHBAT-OUT-CLIENT-ID
+           MOVE WS-NAME             TO GHBAT-OUT-NAME
+           WRITE GHBAT-OUTPUT-RECORD
+
+           PERFORM 2500-WRITE-HISTORY-ROW THRU 2500-EXIT
+
+           PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-INPUT.
+           READ GH-BATCH-IN-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       2400-LOAD-TEMPLATE.
+           MOVE SPACES TO WS-LANG-CODE
+           IF GHBAT-IN-LANG NOT = SPACES
+               MOVE GHBAT-IN-LANG TO WS-LANG-CODE
+           ELSE
+               MOVE 'EN' TO WS-LANG-CODE
+           END-IF
+
+           MOVE WS-LANG-CODE TO GRTM-LANG-CODE
+           READ GH-TEMPLATE-FILE
+               INVALID KEY
+                   MOVE 'EN' TO WS-LANG-CODE
+                   MOVE 'EN' TO GRTM-LANG-CODE
+                   READ GH-TEMPLATE-FILE
+                       INVALID KEY
+                           DISPLAY 'GHBAT010 - NO EN TEMPLATE ON FILE'
+                   END-READ
+           END-READ.
+       2400-EXIT.
+           EXIT.
+
+       2500-WRITE-HISTORY-ROW.
+           ADD 1 TO WS-SEQ-NO
+           MOVE GHBAT-IN-CLIENT-ID TO GH-HIST-CLIENT-ID
+           STRING WS-CURRENT-DATE  DELIMITED BY SIZE
+                  WS-CURRENT-TIME  DELIMITED BY SIZE
+                  WS-SEQ-NO        DELIMITED BY SIZE
+               INTO GH-HIST-TIMESTAMP
+           MOVE WS-NAME             TO GH-HIST-NAME
+           MOVE WS-NAME-LEN         TO GH-HIST-NAME-LEN
+           MOVE WS-LANG-CODE        TO GH-HIST-LANG
+           MOVE SPACES              TO GH-HIST-CORRELATION-ID
+           MOVE 'HelloWorldBatch'   TO GH-HIST-API-NAME
+           SET GH-HIST-NOT-ERASED   TO TRUE
+           IF WS-NAME-VALID
+               MOVE 0 TO GH-HIST-RETURN-CODE
+           ELSE
+               MOVE 1 TO GH-HIST-RETURN-CODE
+           END-IF
+           MOVE BAQ-STATUS-CODE     TO GH-HIST-STATUS-CODE
+
+           WRITE GH-HIST-RECORD
+               INVALID KEY
+                   DISPLAY 'GHBAT010 - GHISTORY WRITE FAILED FOR '
+                           GH-HIST-CLIENT-ID
+           END-WRITE.
+       2500-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           CLOSE GH-BATCH-IN-FILE
+           CLOSE GH-BATCH-OUT-FILE
+           CLOSE GH-TEMPLATE-FILE
+           CLOSE GH-HISTORY-FILE
+
+           DISPLAY 'GHBAT010 - RECORDS READ    : ' WS-RECORDS-READ
+           DISPLAY 'GHBAT010 - GREETED         : ' WS-RECORDS-GREETED
+           DISPLAY 'GHBAT010 - REJECTED        : ' WS-RECORDS-REJECTED
+           MOVE 0 TO RETURN-CODE.
+       8000-EXIT.
+           EXIT.
+
+       COPY GREETLOG.
