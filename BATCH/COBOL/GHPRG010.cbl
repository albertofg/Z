@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GHPRG010.
+       AUTHOR.        BAQ APPLICATION DEVELOPMENT.
+       INSTALLATION.  BAQ HELLOWORLD API.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+      *****************************************************************
+      *                                                                *
+      *   GHPRG010 - greeting-history retention purge.                *
+      *                                                                *
+      *   Reads the greeting-history file (GHISTORY, a VSAM KSDS) end  *
+      *   to end and DELETEs every row whose GH-HIST-TIMESTAMP date is *
+      *   older than WS-RETENTION-DAYS (90) days before today, so the  *
+      *   file does not grow forever. This is unrelated to the        *
+      *   on-demand right-to-erasure operation (JMT04) - that flips    *
+      *   GH-HIST-ERASED-SW for one client on request; this job ages   *
+      *   off rows for every client purely by age, erased or not.      *
+      *                                                                *
+      *   The retention cutoff is computed with FUNCTION INTEGER-OF-   *
+      *   DATE/DATE-OF-INTEGER rather than by hand - calendar          *
+      *   subtraction across month/year/leap-year boundaries is not    *
+      *   something an ordinary ADD/SUBTRACT can be trusted to get     *
+      *   right, so the one intrinsic-function pair built for exactly  *
+      *   this job is used instead of hand-rolled date arithmetic.     *
+      *                                                                *
+      *   The count of rows purged and the cutoff date used are        *
+      *   written to GHPRGCNT for GHRPT010 to pick up and show on the  *
+      *   nightly reconciliation report.                               *
+      *                                                                *
+      *   JCL           : JCL/GHPRG010.jcl                            *
+      *   DD GHISTORY   : greeting-history VSAM KSDS (input/output,    *
+      *                   rows deleted in place)                       *
+      *   DD GHPRGCNT   : purge-count handoff record (output)          *
+      *                                                                *
+      *****************************************************************
+      * MODIFICATION HISTORY                                          *
+      *   2026-08-08  BAQADEV  Original.                              *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GH-HISTORY-FILE ASSIGN TO GHISTORY
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS GH-HIST-KEY
+               FILE STATUS IS WS-GHISTORY-STATUS.
+
+           SELECT GH-PURGE-COUNT-FILE ASSIGN TO GHPRGCNT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GHPRGCNT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GH-HISTORY-FILE
+           RECORD CONTAINS 397 CHARACTERS.
+           COPY GHISTREC.
+
+       FD  GH-PURGE-COUNT-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+           COPY GHPRGCNT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05 WS-GHISTORY-STATUS           PIC X(02) VALUE '00'.
+           05 WS-GHPRGCNT-STATUS           PIC X(02) VALUE '00'.
+
+       01  WS-SWITCHES.
+           05 WS-EOF-SW                    PIC X(01) VALUE 'N'.
+               88 WS-EOF                      VALUE 'Y'.
+
+       01  WS-RETENTION-DAYS                PIC 9(05) COMP-5 VALUE 90.
+       01  WS-CURRENT-DATE                  PIC 9(08).
+       01  WS-CUTOFF-DATE                   PIC 9(08).
+       01  WS-TODAY-INTEGER                 PIC S9(9) COMP-5.
+       01  WS-CUTOFF-INTEGER                PIC S9(9) COMP-5.
+       01  WS-ROW-DATE                      PIC 9(08).
+
+       01  WS-ROWS-READ                     PIC 9(09) COMP-5 VALUE 0.
+       01  WS-ROWS-PURGED                   PIC 9(09) COMP-5 VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-HISTORY THRU 2000-EXIT
+               UNTIL WS-EOF
+           PERFORM 8000-TERMINATE       THRU 8000-EXIT
+           GOBACK.
+
+       1000-INITIALIZE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+
+           COMPUTE WS-TODAY-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE)
+           COMPUTE WS-CUTOFF-INTEGER =
+               WS-TODAY-INTEGER - WS-RETENTION-DAYS
+           COMPUTE WS-CUTOFF-DATE =
+               FUNCTION DATE-OF-INTEGER(WS-CUTOFF-INTEGER)
+
+           OPEN I-O    GH-HISTORY-FILE
+           OPEN OUTPUT GH-PURGE-COUNT-FILE
+
+           IF WS-GHISTORY-STATUS NOT = '00'
+               DISPLAY 'GHPRG010 - UNABLE TO OPEN GHISTORY, STATUS='
+                       WS-GHISTORY-STATUS
+               PERFORM 8000-TERMINATE THRU 8000-EXIT
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           IF WS-GHPRGCNT-STATUS NOT = '00'
+               DISPLAY 'GHPRG010 - UNABLE TO OPEN GHPRGCNT, STATUS='
+                       WS-GHPRGCNT-STATUS
+               PERFORM 8000-TERMINATE THRU 8000-EXIT
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM 2100-READ-HISTORY THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-HISTORY.
+           ADD 1 TO WS-ROWS-READ
+           MOVE GH-HIST-TIMESTAMP(1:8) TO WS-ROW-DATE
+
+           IF WS-ROW-DATE < WS-CUTOFF-DATE
+               DELETE GH-HISTORY-FILE
+                   INVALID KEY
+                       DISPLAY 'GHPRG010 - DELETE FAILED FOR '
+                               GH-HIST-CLIENT-ID
+               END-DELETE
+               ADD 1 TO WS-ROWS-PURGED
+           END-IF
+
+           PERFORM 2100-READ-HISTORY THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-HISTORY.
+           READ GH-HISTORY-FILE NEXT
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           MOVE WS-CURRENT-DATE  TO PC-RUN-DATE
+           MOVE WS-ROWS-PURGED   TO PC-ROWS-PURGED
+           MOVE WS-CUTOFF-DATE   TO PC-CUTOFF-DATE
+           WRITE GH-PURGE-COUNT-RECORD
+
+           CLOSE GH-HISTORY-FILE
+           CLOSE GH-PURGE-COUNT-FILE
+
+           DISPLAY 'GHPRG010 - ROWS READ    : ' WS-ROWS-READ
+           DISPLAY 'GHPRG010 - ROWS PURGED  : ' WS-ROWS-PURGED
+           DISPLAY 'GHPRG010 - CUTOFF DATE  : ' WS-CUTOFF-DATE
+           MOVE 0 TO RETURN-CODE.
+       8000-EXIT.
+           EXIT.
