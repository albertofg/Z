@@ -0,0 +1,277 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GHRTY010.
+       AUTHOR.        BAQ APPLICATION DEVELOPMENT.
+       INSTALLATION.  BAQ HELLOWORLD API.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+      *****************************************************************
+      *                                                                *
+      *   GHRTY010 - ZCEE retry-queue redrive.                        *
+      *                                                                *
+      *   Reads the RETRYHLD holding file (requests that previously    *
+      *   failed with BAQ-ERROR-IN-ZCEE, spooled there by 2600-SPOOL-  *
+      *   RETRY-THRU-EXIT in the online stub) and reruns the greeting- *
+      *   construction logic for each one, reusing the same GREETLOG/  *
+      *   GREETWS/GREETTMP members the online stub and GHBAT010 use.   *
+      *   A successfully redriven request is logged to GHISTORY and    *
+      *   dropped; one that still cannot be built is carried forward   *
+      *   onto RETRYHLD-NEW with its retry count bumped, up to         *
+      *   WS-MAX-RETRIES attempts, after which it is logged to         *
+      *   GHISTORY as a permanent failure and dropped.                 *
+      *                                                                *
+      *   RETRYHLD is a VSAM ESDS - COBOL cannot DELETE individual     *
+      *   ESDS records, so the surviving (still-failing) entries are   *
+      *   written to a fresh RETRYHLD-NEW rather than removed in       *
+      *   place. The JCL step following this one replaces RETRYHLD     *
+      *   with RETRYHLD-NEW for the next run to read.                  *
+      *                                                                *
+      *   JCL           : JCL/GHRTY010.jcl                            *
+      *   DD RETRYHLD   : ZCEE retry holding file (input)              *
+      *   DD RETRYNEW   : carried-forward holding file (output)        *
+      *   DD GREETTMP   : greeting template VSAM KSDS (input)          *
+      *   DD GHISTORY   : greeting-history VSAM KSDS (output, append) *
+      *                                                                *
+      *****************************************************************
+      * MODIFICATION HISTORY                                          *
+      *   2026-08-08  BAQADEV  Original.                              *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GH-RETRY-OLD-FILE ASSIGN TO RETRYHLD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RETRYHLD-STATUS.
+
+           SELECT GH-RETRY-NEW-FILE ASSIGN TO RETRYNEW
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RETRYNEW-STATUS.
+
+           SELECT GH-TEMPLATE-FILE ASSIGN TO GREETTMP
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS GRTM-LANG-CODE
+               FILE STATUS IS WS-GREETTMP-STATUS.
+
+           SELECT GH-HISTORY-FILE ASSIGN TO GHISTORY
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GH-HIST-KEY
+               FILE STATUS IS WS-GHISTORY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GH-RETRY-OLD-FILE
+           RECORD CONTAINS 365 CHARACTERS.
+           COPY RETRYHLD.
+
+       FD  GH-RETRY-NEW-FILE
+           RECORD CONTAINS 365 CHARACTERS.
+      * Same layout as RETRYHLD (RETRY-HOLD-RECORD) - declared inline
+      * rather than COPYed a second time, since two FDs cannot share
+      * one 01-level record name without qualifying every reference.
+       01  GH-RETRY-NEW-RECORD.
+           05 RHN-CLIENT-ID                PIC X(36).
+           05 RHN-NAME                     PIC X(255).
+           05 RHN-NAME-LEN                 PIC 9(03).
+           05 RHN-LANG                     PIC X(05).
+           05 RHN-CORRELATION-ID           PIC X(36).
+           05 RHN-FAILED-TS                PIC X(26).
+           05 RHN-RETRY-COUNT              PIC 9(05) COMP-5.
+
+       FD  GH-TEMPLATE-FILE
+           RECORD CONTAINS 165 CHARACTERS.
+           COPY GREETTMP.
+
+       FD  GH-HISTORY-FILE
+           RECORD CONTAINS 397 CHARACTERS.
+           COPY GHISTREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05 WS-RETRYHLD-STATUS           PIC X(02) VALUE '00'.
+           05 WS-RETRYNEW-STATUS           PIC X(02) VALUE '00'.
+           05 WS-GREETTMP-STATUS           PIC X(02) VALUE '00'.
+           05 WS-GHISTORY-STATUS           PIC X(02) VALUE '00'.
+
+       01  WS-SWITCHES.
+           05 WS-EOF-SW                    PIC X(01) VALUE 'N'.
+               88 WS-EOF                      VALUE 'Y'.
+
+       01  WS-MAX-RETRIES                  PIC 9(05) COMP-5 VALUE 5.
+       01  WS-CURRENT-DATE                 PIC 9(08).
+       01  WS-CURRENT-TIME                 PIC 9(08).
+       01  WS-SEQ-NO                       PIC 9(10) VALUE 0.
+       01  WS-RECORDS-READ                 PIC 9(09) COMP-5 VALUE 0.
+       01  WS-RECORDS-REDRIVEN             PIC 9(09) COMP-5 VALUE 0.
+       01  WS-RECORDS-CARRIED-FORWARD      PIC 9(09) COMP-5 VALUE 0.
+       01  WS-RECORDS-ABANDONED            PIC 9(09) COMP-5 VALUE 0.
+
+       COPY BAQRINFO.
+       COPY GREETWS.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-ONE-ENTRY THRU 2000-EXIT
+               UNTIL WS-EOF
+           PERFORM 8000-TERMINATE       THRU 8000-EXIT
+           GOBACK.
+
+       1000-INITIALIZE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+
+           OPEN INPUT  GH-RETRY-OLD-FILE
+           OPEN OUTPUT GH-RETRY-NEW-FILE
+           OPEN INPUT  GH-TEMPLATE-FILE
+           OPEN I-O    GH-HISTORY-FILE
+
+           IF WS-RETRYHLD-STATUS NOT = '00'
+               DISPLAY 'GHRTY010 - UNABLE TO OPEN RETRYHLD, STATUS='
+                       WS-RETRYHLD-STATUS
+               PERFORM 8000-TERMINATE THRU 8000-EXIT
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           IF WS-RETRYNEW-STATUS NOT = '00'
+               DISPLAY 'GHRTY010 - UNABLE TO OPEN RETRYNEW, STATUS='
+                       WS-RETRYNEW-STATUS
+               PERFORM 8000-TERMINATE THRU 8000-EXIT
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           IF WS-GREETTMP-STATUS NOT = '00'
+               DISPLAY 'GHRTY010 - UNABLE TO OPEN GREETTMP, STATUS='
+                       WS-GREETTMP-STATUS
+               PERFORM 8000-TERMINATE THRU 8000-EXIT
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           IF WS-GHISTORY-STATUS NOT = '00'
+               DISPLAY 'GHRTY010 - UNABLE TO OPEN GHISTORY, STATUS='
+                       WS-GHISTORY-STATUS
+               PERFORM 8000-TERMINATE THRU 8000-EXIT
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           SET WS-SINGLE-VARIANT TO TRUE
+           PERFORM 2100-READ-OLD-RETRY THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-ONE-ENTRY.
+           ADD 1 TO WS-RECORDS-READ
+
+           MOVE 0 TO BAQ-STATUS-CODE
+           MOVE SPACES TO WS-NAME
+           MOVE RH-NAME TO WS-NAME
+           MOVE RH-NAME-LEN TO WS-NAME-LEN
+           PERFORM 2200-VALIDATE-NAME-THRU-EXIT THRU 2200-EXIT
+
+           IF WS-NAME-VALID
+               PERFORM 2400-LOAD-TEMPLATE THRU 2400-EXIT
+               PERFORM 2300-BUILD-GREETING-THRU-EXIT THRU 2300-EXIT
+               SET BAQ-SUCCESS TO TRUE
+               ADD 1 TO WS-RECORDS-REDRIVEN
+               PERFORM 2700-LOG-HISTORY THRU 2700-EXIT
+           ELSE
+               IF RH-RETRY-COUNT >= WS-MAX-RETRIES
+                   SET BAQ-ERROR-IN-STUB TO TRUE
+                   MOVE 3001 TO BAQ-STATUS-CODE
+                   ADD 1 TO WS-RECORDS-ABANDONED
+                   PERFORM 2700-LOG-HISTORY THRU 2700-EXIT
+               ELSE
+                   ADD 1 TO RH-RETRY-COUNT
+                   ADD 1 TO WS-RECORDS-CARRIED-FORWARD
+                   MOVE RH-CLIENT-ID       TO RHN-CLIENT-ID
+                   MOVE RH-NAME            TO RHN-NAME
+                   MOVE RH-NAME-LEN        TO RHN-NAME-LEN
+                   MOVE RH-LANG            TO RHN-LANG
+                   MOVE RH-CORRELATION-ID  TO RHN-CORRELATION-ID
+                   MOVE RH-FAILED-TS       TO RHN-FAILED-TS
+                   MOVE RH-RETRY-COUNT     TO RHN-RETRY-COUNT
+                   WRITE GH-RETRY-NEW-RECORD
+               END-IF
+           END-IF
+
+           PERFORM 2100-READ-OLD-RETRY THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-OLD-RETRY.
+           READ GH-RETRY-OLD-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       2400-LOAD-TEMPLATE.
+           MOVE SPACES TO WS-LANG-CODE
+           IF RH-LANG NOT = SPACES
+               MOVE RH-LANG TO WS-LANG-CODE
+           ELSE
+               MOVE 'EN' TO WS-LANG-CODE
+           END-IF
+
+           MOVE WS-LANG-CODE TO GRTM-LANG-CODE
+           READ GH-TEMPLATE-FILE
+               INVALID KEY
+                   MOVE 'EN' TO WS-LANG-CODE
+                   MOVE 'EN' TO GRTM-LANG-CODE
+                   READ GH-TEMPLATE-FILE
+                       INVALID KEY
+                           DISPLAY 'GHRTY010 - NO EN TEMPLATE ON FILE'
+                   END-READ
+           END-READ.
+       2400-EXIT.
+           EXIT.
+
+       2700-LOG-HISTORY.
+           ADD 1 TO WS-SEQ-NO
+           MOVE RH-CLIENT-ID       TO GH-HIST-CLIENT-ID
+           STRING WS-CURRENT-DATE  DELIMITED BY SIZE
+                  WS-CURRENT-TIME  DELIMITED BY SIZE
+                  WS-SEQ-NO        DELIMITED BY SIZE
+               INTO GH-HIST-TIMESTAMP
+           MOVE WS-NAME             TO GH-HIST-NAME
+           MOVE WS-NAME-LEN         TO GH-HIST-NAME-LEN
+           MOVE WS-LANG-CODE        TO GH-HIST-LANG
+           MOVE RH-CORRELATION-ID   TO GH-HIST-CORRELATION-ID
+           MOVE 'HelloWorldRetry'   TO GH-HIST-API-NAME
+           SET GH-HIST-NOT-ERASED   TO TRUE
+           MOVE BAQ-RETURN-CODE     TO GH-HIST-RETURN-CODE
+           MOVE BAQ-STATUS-CODE     TO GH-HIST-STATUS-CODE
+
+           WRITE GH-HIST-RECORD
+               INVALID KEY
+                   DISPLAY 'GHRTY010 - GHISTORY WRITE FAILED FOR '
+                           GH-HIST-CLIENT-ID
+           END-WRITE.
+       2700-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           CLOSE GH-RETRY-OLD-FILE
+           CLOSE GH-RETRY-NEW-FILE
+           CLOSE GH-TEMPLATE-FILE
+           CLOSE GH-HISTORY-FILE
+
+           DISPLAY 'GHRTY010 - ENTRIES READ       : ' WS-RECORDS-READ
+           DISPLAY 'GHRTY010 - REDRIVEN OK         : '
+                   WS-RECORDS-REDRIVEN
+           DISPLAY 'GHRTY010 - CARRIED FORWARD     : '
+                   WS-RECORDS-CARRIED-FORWARD
+           DISPLAY 'GHRTY010 - ABANDONED (MAX RETRY): '
+                   WS-RECORDS-ABANDONED
+           MOVE 0 TO RETURN-CODE.
+       8000-EXIT.
+           EXIT.
+
+       COPY GREETLOG.
