@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    JMT03.
+       AUTHOR.        BAQ APPLICATION DEVELOPMENT.
+       INSTALLATION.  BAQ HELLOWORLD API.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+      *****************************************************************
+      *                                                                *
+      *   JMT03 - business logic stub for z/OS Connect operation      *
+      *           HelloWorldHealth_1.0.0 (GET /helloworld/health),    *
+      *           mapped by JMT03I01/JMT03P01.                        *
+      *                                                                *
+      *   This operation's service archive security policy requires   *
+      *   no OAuth handshake, so unlike every other stub in this      *
+      *   application it takes no request body, checks no client      *
+      *   registry, and touches no VSAM file at all - it only proves  *
+      *   the CICS region and this program are up, so synthetic       *
+      *   monitoring traffic never has to look like a real client     *
+      *   call in the GHISTORY audit trail.                           *
+      *                                                                *
+      *****************************************************************
+      * MODIFICATION HISTORY                                          *
+      *   2026-08-08  BAQADEV  Original.                              *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY CICSCOMN.
+
+       LINKAGE SECTION.
+       COPY BAQRINFO.
+       01  JMT03-RESPONSE-BODY.
+           COPY JMT03P01.
+
+       PROCEDURE DIVISION USING BAQ-REQUEST-INFO
+                                 BAQ-RESPONSE-INFO
+                                 JMT03-RESPONSE-BODY.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE            THRU 1000-EXIT
+           PERFORM 2500-BUILD-RESPONSE         THRU 2500-EXIT
+           GOBACK.
+
+      *---------------------------------------------------------------
+      * 1000-INITIALIZE - always reports success; if this stub does
+      *                   not get control at all, the monitoring
+      *                   caller's timeout/connect-refused is itself
+      *                   the failure signal, so there is nothing
+      *                   else to check for here.
+      *---------------------------------------------------------------
+       1000-INITIALIZE.
+           MOVE 'JMT03'  TO BAQ-STUB-NAME
+           SET  BAQ-SUCCESS TO TRUE
+           MOVE 0 TO BAQ-STATUS-CODE
+           MOVE SPACES TO BAQ-STATUS-MESSAGE
+           MOVE 0 TO BAQ-STATUS-MESSAGE-LEN
+
+           EXEC CICS ASKTIME
+                ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+                ABSTIME(WS-ABSTIME)
+                YYYYMMDD(WS-TODAY-DATE)
+                TIME(WS-NOW-TIME)
+           END-EXEC
+           MOVE WS-ABSTIME TO WS-ABSTIME-DISPLAY
+           STRING WS-TODAY-DATE            DELIMITED BY SIZE
+                  WS-NOW-TIME              DELIMITED BY SIZE
+                  WS-ABSTIME-DISPLAY(4:12) DELIMITED BY SIZE
+               INTO WS-NOW-TS.
+       1000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------
+      * 2500-BUILD-RESPONSE
+      *---------------------------------------------------------------
+       2500-BUILD-RESPONSE.
+           MOVE 'UP'      TO Xstatus
+           MOVE 2         TO Xstatus-length
+           MOVE WS-NOW-TS TO XcheckedAt.
+       2500-EXIT.
+           EXIT.
