@@ -0,0 +1,128 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    JMT01.
+       AUTHOR.        BAQ APPLICATION DEVELOPMENT.
+       INSTALLATION.  BAQ HELLOWORLD API.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+      *****************************************************************
+      *                                                                *
+      *   JMT01 - business logic stub for z/OS Connect operation      *
+      *           HelloWorld_1.0.0 (GET /helloworld/hello/history),   *
+      *           mapped by JMT01I01/JMT01Q01/JMT01P01. Sibling to    *
+      *           JMT00 - browses GHISTORY for one client and returns *
+      *           up to 100 prior entries, newest first.              *
+      *                                                                *
+      *****************************************************************
+      * MODIFICATION HISTORY                                          *
+      *   2026-08-08  BAQADEV  Original.                              *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY CICSCOMN.
+       COPY GHISTREC.
+       COPY CLNTREG.
+       COPY STATCAT.
+
+       01  WS-BROWSE-AREA.
+           05 WS-BROWSE-COUNT              PIC S9(9) COMP-5 VALUE 0.
+           05 WS-BROWSE-DONE-SW            PIC X(01) VALUE 'N'.
+               88 WS-BROWSE-DONE              VALUE 'Y'.
+           05 WS-BROWSE-MAX                PIC S9(9) COMP-5 VALUE 100.
+
+       LINKAGE SECTION.
+       COPY BAQRINFO.
+       01  JMT01-REQUEST-BODY.
+           COPY JMT01Q01.
+       01  JMT01-RESPONSE-BODY.
+           COPY JMT01P01.
+
+       PROCEDURE DIVISION USING BAQ-REQUEST-INFO
+                                 JMT01-REQUEST-BODY
+                                 BAQ-RESPONSE-INFO
+                                 JMT01-RESPONSE-BODY.
+
+       0000-MAINLINE.
+           MOVE 'JMT01' TO BAQ-STUB-NAME
+           SET  BAQ-SUCCESS TO TRUE
+           MOVE 0 TO BAQ-STATUS-CODE
+           MOVE 0 TO Xhistory-num
+
+           MOVE SPACES TO WS-CLIENT-ID
+           IF X-IBM-Client-Id-length > 0
+               MOVE X-IBM-Client-Id(1:X-IBM-Client-Id-length)
+                   TO WS-CLIENT-ID
+           END-IF
+
+           PERFORM 1500-CHECK-CLIENT-THRU-EXIT THRU 1500-EXIT
+
+           IF BAQ-SUCCESS
+               PERFORM 3000-BROWSE-HISTORY THRU 3000-EXIT
+           END-IF
+
+           PERFORM 9000-LOOKUP-STATUS-THRU-EXIT THRU 9000-EXIT
+
+           GOBACK.
+
+      *---------------------------------------------------------------
+      * 3000-BROWSE-HISTORY - newest-first browse of one client's
+      *                       greeting-history rows, capped at 100
+      *---------------------------------------------------------------
+       3000-BROWSE-HISTORY.
+           MOVE WS-CLIENT-ID TO GH-HIST-CLIENT-ID
+           MOVE HIGH-VALUES  TO GH-HIST-TIMESTAMP
+
+           EXEC CICS STARTBR
+                FILE('GHISTORY')
+                RIDFLD(GH-HIST-KEY)
+                KEYLENGTH(LENGTH OF GH-HIST-KEY)
+                GTEQ
+                RESP(WS-CICS-RESP)
+           END-EXEC
+
+           PERFORM 3100-READ-PREV-ROW-THRU-EXIT
+               UNTIL WS-BROWSE-DONE
+               OR WS-BROWSE-COUNT >= WS-BROWSE-MAX
+
+           EXEC CICS ENDBR
+                FILE('GHISTORY')
+           END-EXEC.
+       3000-EXIT.
+           EXIT.
+
+       3100-READ-PREV-ROW-THRU-EXIT.
+           EXEC CICS READPREV
+                FILE('GHISTORY')
+                INTO(GH-HIST-RECORD)
+                RIDFLD(GH-HIST-KEY)
+                KEYLENGTH(LENGTH OF GH-HIST-KEY)
+                RESP(WS-CICS-RESP)
+           END-EXEC
+
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+               SET WS-BROWSE-DONE TO TRUE
+               GO TO 3100-EXIT
+           END-IF
+
+           IF GH-HIST-CLIENT-ID NOT = WS-CLIENT-ID
+               SET WS-BROWSE-DONE TO TRUE
+               GO TO 3100-EXIT
+           END-IF
+
+           IF GH-HIST-NOT-ERASED
+               ADD 1 TO WS-BROWSE-COUNT
+               MOVE WS-BROWSE-COUNT TO Xhistory-num
+               MOVE GH-HIST-TIMESTAMP  TO Xhistory-date(WS-BROWSE-COUNT)
+               MOVE GH-HIST-NAME       TO Xhistory-name(WS-BROWSE-COUNT)
+               MOVE GH-HIST-NAME-LEN
+                   TO Xhistory-name-length(WS-BROWSE-COUNT)
+               MOVE GH-HIST-RETURN-CODE
+                   TO Xhistory-returnCode(WS-BROWSE-COUNT)
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+       COPY CLNTCHK.
+       COPY STATLOOK.
