@@ -0,0 +1,214 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    JMT04.
+       AUTHOR.        BAQ APPLICATION DEVELOPMENT.
+       INSTALLATION.  BAQ HELLOWORLD API.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+      *****************************************************************
+      *                                                                *
+      *   JMT04 - business logic stub for z/OS Connect operation      *
+      *           HelloWorldErase_1.0.0 (DELETE /helloworld/erase),   *
+      *           mapped by JMT04I01/JMT04Q01/JMT04P01. Sibling to    *
+      *           JMT01 - browses GHISTORY for one client, the same   *
+      *           way JMT01 does, but REWRITEs each still-live row to *
+      *           flip GH-HIST-ERASED-SW rather than just reading it, *
+      *           then appends one summary row to ERASEAUD.           *
+      *                                                                *
+      *   The greeting NAME text itself is blanked out at erasure     *
+      *   time, not just hidden behind GH-HIST-ERASED-SW - the row    *
+      *   stays on GHISTORY (for reconciliation counts) until         *
+      *   GHPRG010's retention purge eventually removes it, but the   *
+      *   personal data in it does not.                               *
+      *                                                                *
+      *****************************************************************
+      * MODIFICATION HISTORY                                          *
+      *   2026-08-08  BAQADEV  Original.                              *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY CICSCOMN.
+       COPY GHISTREC.
+       COPY CLNTREG.
+       COPY ERASEAUD.
+       COPY STATCAT.
+
+       01  WS-ERASE-AREA.
+           05 WS-ERASE-DONE-SW             PIC X(01) VALUE 'N'.
+               88 WS-ERASE-DONE               VALUE 'Y'.
+           05 WS-ROWS-ERASED                PIC S9(9) COMP-5 VALUE 0.
+
+       LINKAGE SECTION.
+       COPY BAQRINFO.
+       01  JMT04-REQUEST-BODY.
+           COPY JMT04Q01.
+       01  JMT04-RESPONSE-BODY.
+           COPY JMT04P01.
+
+       PROCEDURE DIVISION USING BAQ-REQUEST-INFO
+                                 JMT04-REQUEST-BODY
+                                 BAQ-RESPONSE-INFO
+                                 JMT04-RESPONSE-BODY.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE            THRU 1000-EXIT
+
+           IF BAQ-SUCCESS
+               PERFORM 1500-CHECK-CLIENT-THRU-EXIT THRU 1500-EXIT
+           END-IF
+
+           IF BAQ-SUCCESS
+               PERFORM 3000-ERASE-HISTORY      THRU 3000-EXIT
+               PERFORM 4000-LOG-ERASURE        THRU 4000-EXIT
+           END-IF
+
+           PERFORM 2500-BUILD-RESPONSE         THRU 2500-EXIT
+           PERFORM 9000-LOOKUP-STATUS-THRU-EXIT THRU 9000-EXIT
+
+           GOBACK.
+
+      *---------------------------------------------------------------
+      * 1000-INITIALIZE
+      *---------------------------------------------------------------
+       1000-INITIALIZE.
+           MOVE 'JMT04'  TO BAQ-STUB-NAME
+           SET  BAQ-SUCCESS TO TRUE
+           MOVE 0 TO BAQ-STATUS-CODE
+
+           MOVE SPACES TO WS-CORRELATION-ID
+           MOVE 0 TO WS-CORRELATION-ID-LEN
+           IF X-Correlation-Id-length > 0
+               MOVE X-Correlation-Id(1:X-Correlation-Id-length)
+                   TO WS-CORRELATION-ID
+               MOVE X-Correlation-Id-length TO WS-CORRELATION-ID-LEN
+           END-IF
+
+           MOVE SPACES TO WS-CLIENT-ID
+           IF X-IBM-Client-Id-length > 0
+               MOVE X-IBM-Client-Id(1:X-IBM-Client-Id-length)
+                   TO WS-CLIENT-ID
+           END-IF
+
+           EXEC CICS ASKTIME
+                ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+                ABSTIME(WS-ABSTIME)
+                YYYYMMDD(WS-TODAY-DATE)
+                TIME(WS-NOW-TIME)
+           END-EXEC
+           MOVE WS-ABSTIME TO WS-ABSTIME-DISPLAY
+           STRING WS-TODAY-DATE            DELIMITED BY SIZE
+                  WS-NOW-TIME              DELIMITED BY SIZE
+                  WS-ABSTIME-DISPLAY(4:12) DELIMITED BY SIZE
+               INTO WS-NOW-TS.
+       1000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------
+      * 3000-ERASE-HISTORY - browse-and-REWRITE every not-yet-erased
+      *                      GHISTORY row for this client, same key
+      *                      range JMT01 browses for read-only history
+      *---------------------------------------------------------------
+       3000-ERASE-HISTORY.
+           MOVE WS-CLIENT-ID TO GH-HIST-CLIENT-ID
+           MOVE LOW-VALUES   TO GH-HIST-TIMESTAMP
+
+           EXEC CICS STARTBR
+                FILE('GHISTORY')
+                RIDFLD(GH-HIST-KEY)
+                KEYLENGTH(LENGTH OF GH-HIST-KEY)
+                GTEQ
+                RESP(WS-CICS-RESP)
+           END-EXEC
+
+           PERFORM 3100-ERASE-NEXT-ROW-THRU-EXIT
+               UNTIL WS-ERASE-DONE
+
+           EXEC CICS ENDBR
+                FILE('GHISTORY')
+           END-EXEC.
+       3000-EXIT.
+           EXIT.
+
+       3100-ERASE-NEXT-ROW-THRU-EXIT.
+           EXEC CICS READNEXT
+                FILE('GHISTORY')
+                INTO(GH-HIST-RECORD)
+                RIDFLD(GH-HIST-KEY)
+                KEYLENGTH(LENGTH OF GH-HIST-KEY)
+                RESP(WS-CICS-RESP)
+           END-EXEC
+
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+               SET WS-ERASE-DONE TO TRUE
+               GO TO 3100-EXIT
+           END-IF
+
+           IF GH-HIST-CLIENT-ID NOT = WS-CLIENT-ID
+               SET WS-ERASE-DONE TO TRUE
+               GO TO 3100-EXIT
+           END-IF
+
+           IF GH-HIST-NOT-ERASED
+               SET GH-HIST-ERASED TO TRUE
+               MOVE SPACES TO GH-HIST-NAME
+               MOVE 0      TO GH-HIST-NAME-LEN
+               EXEC CICS REWRITE
+                    FILE('GHISTORY')
+                    FROM(GH-HIST-RECORD)
+                    RESP(WS-CICS-RESP)
+               END-EXEC
+               IF WS-CICS-RESP = DFHRESP(NORMAL)
+                   ADD 1 TO WS-ROWS-ERASED
+               END-IF
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------
+      * 4000-LOG-ERASURE - append one summary row to the ERASEAUD
+      *                    audit trail, whether or not any rows were
+      *                    actually found to erase
+      *---------------------------------------------------------------
+       4000-LOG-ERASURE.
+           MOVE WS-CLIENT-ID       TO EA-CLIENT-ID
+           MOVE WS-NOW-TS          TO EA-ERASED-TS
+           MOVE WS-ROWS-ERASED     TO EA-ROWS-ERASED
+           MOVE WS-CLIENT-ID(1:8)  TO EA-REQUESTED-BY
+           MOVE WS-CORRELATION-ID  TO EA-CORRELATION-ID
+
+           EXEC CICS WRITE
+                FILE('ERASEAUD')
+                FROM(ERASE-AUDIT-RECORD)
+                MASSINSERT
+                RESP(WS-CICS-RESP)
+           END-EXEC
+
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+               SET BAQ-ERROR-IN-STUB TO TRUE
+               MOVE 3001 TO BAQ-STATUS-CODE
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------
+      * 2500-BUILD-RESPONSE
+      *---------------------------------------------------------------
+       2500-BUILD-RESPONSE.
+           MOVE WS-ROWS-ERASED TO XrowsErased
+           IF BAQ-SUCCESS
+               MOVE WS-NOW-TS TO XerasedAt
+           ELSE
+               MOVE SPACES TO XerasedAt
+           END-IF
+
+           MOVE WS-CORRELATION-ID TO Xcorrelationid
+           MOVE WS-CORRELATION-ID-LEN TO Xcorrelationid-length.
+       2500-EXIT.
+           EXIT.
+
+       COPY CLNTCHK.
+       COPY STATLOOK.
