@@ -0,0 +1,207 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    JMT02.
+       AUTHOR.        BAQ APPLICATION DEVELOPMENT.
+       INSTALLATION.  BAQ HELLOWORLD API.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+      *****************************************************************
+      *                                                                *
+      *   JMT02 - business logic stub for z/OS Connect operation      *
+      *           HelloWorldToken_1.0.0 (POST /helloworld/token),     *
+      *           mapped by JMT02I01/JMT02Q01/JMT02P01 in              *
+      *           zOSConnect/COPYLIB.                                  *
+      *                                                                *
+      *   By the time this stub gets control, the z/OS Connect        *
+      *   security policy has already authenticated                   *
+      *   BAQ-OAUTH-CLIENTID/BAQ-OAUTH-CLIENT-SECRET (BAQRINFO) - this *
+      *   operation's only job is to look the client up in the        *
+      *   registry and hand back a short-lived session token, so that *
+      *   HelloWorld_1.0.0 callers can present X-Session-Token on      *
+      *   every subsequent call instead of the raw client secret.      *
+      *                                                                *
+      *   LINKED TO by the z/OS Connect EE generated adapter with:    *
+      *      BAQ-REQUEST-INFO    (BAQRINFO)                           *
+      *      JMT02-REQUEST-BODY  (JMT02Q01 - ReqHeaders)               *
+      *      BAQ-RESPONSE-INFO   (BAQRINFO)                           *
+      *      JMT02-RESPONSE-BODY (JMT02P01 - RespBody)                *
+      *                                                                *
+      *****************************************************************
+      * MODIFICATION HISTORY                                          *
+      *   2026-08-08  BAQADEV  Original.                              *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY CICSCOMN.
+       COPY STATCAT.
+       COPY CLNTREG.
+       COPY TOKNREC.
+
+       01  WS-TOKEN-WORK-AREA.
+           05 WS-EXPIRES-ABSTIME           PIC S9(15) COMP-5.
+           05 WS-EXPIRES-DATE              PIC X(08).
+           05 WS-TOKEN-LIFETIME-MS         PIC S9(9) COMP-5
+                                            VALUE 3600000.
+           05 WS-STR-PTR                   PIC S9(9) COMP-5.
+           05 WS-TOKEN-LEN                 PIC S9(4) COMP-5.
+
+       LINKAGE SECTION.
+       COPY BAQRINFO.
+       01  JMT02-REQUEST-BODY.
+           COPY JMT02Q01.
+       01  JMT02-RESPONSE-BODY.
+           COPY JMT02P01.
+
+       PROCEDURE DIVISION USING BAQ-REQUEST-INFO
+                                 JMT02-REQUEST-BODY
+                                 BAQ-RESPONSE-INFO
+                                 JMT02-RESPONSE-BODY.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE            THRU 1000-EXIT
+
+           IF BAQ-SUCCESS
+               PERFORM 2000-VALIDATE-CREDENTIALS THRU 2000-EXIT
+           END-IF
+
+           IF BAQ-SUCCESS
+               PERFORM 1500-CHECK-CLIENT-THRU-EXIT THRU 1500-EXIT
+           END-IF
+
+           IF BAQ-SUCCESS
+               PERFORM 3000-ISSUE-TOKEN        THRU 3000-EXIT
+           END-IF
+
+           PERFORM 2500-BUILD-RESPONSE         THRU 2500-EXIT
+           PERFORM 9000-LOOKUP-STATUS-THRU-EXIT THRU 9000-EXIT
+
+           GOBACK.
+
+      *---------------------------------------------------------------
+      * 1000-INITIALIZE
+      *---------------------------------------------------------------
+       1000-INITIALIZE.
+           MOVE 'JMT02'  TO BAQ-STUB-NAME
+           SET  BAQ-SUCCESS TO TRUE
+           MOVE 0 TO BAQ-STATUS-CODE
+
+           MOVE SPACES TO WS-CORRELATION-ID
+           MOVE 0 TO WS-CORRELATION-ID-LEN
+           IF X-Correlation-Id-length > 0
+               MOVE X-Correlation-Id(1:X-Correlation-Id-length)
+                   TO WS-CORRELATION-ID
+               MOVE X-Correlation-Id-length TO WS-CORRELATION-ID-LEN
+           END-IF
+
+           EXEC CICS ASKTIME
+                ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+                ABSTIME(WS-ABSTIME)
+                YYYYMMDD(WS-TODAY-DATE)
+                TIME(WS-NOW-TIME)
+           END-EXEC
+           MOVE WS-ABSTIME TO WS-ABSTIME-DISPLAY
+           STRING WS-TODAY-DATE            DELIMITED BY SIZE
+                  WS-NOW-TIME              DELIMITED BY SIZE
+                  WS-ABSTIME-DISPLAY(4:12) DELIMITED BY SIZE
+               INTO WS-NOW-TS.
+       1000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------
+      * 2000-VALIDATE-CREDENTIALS - the OAuth client id/secret have
+      *                             already been authenticated by the
+      *                             z/OS Connect security policy; this
+      *                             stub only insists that they were
+      *                             actually supplied, and derives
+      *                             WS-CLIENT-ID from the client id for
+      *                             the registry lookup below.
+      *---------------------------------------------------------------
+       2000-VALIDATE-CREDENTIALS.
+           IF BAQ-OAUTH-CLIENTID-LEN = 0
+                   OR BAQ-OAUTH-CLIENT-SECRET-LEN = 0
+               SET BAQ-ERROR-IN-API TO TRUE
+               MOVE 1009 TO BAQ-STATUS-CODE
+               GO TO 2000-EXIT
+           END-IF
+
+           MOVE SPACES TO WS-CLIENT-ID
+           MOVE BAQ-OAUTH-CLIENTID(1:BAQ-OAUTH-CLIENTID-LEN)
+               TO WS-CLIENT-ID.
+       2000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------
+      * 3000-ISSUE-TOKEN - write a new TOKNREC row and stage its id
+      *                    and expiry for the response
+      *---------------------------------------------------------------
+       3000-ISSUE-TOKEN.
+           MOVE WS-ABSTIME TO WS-ABSTIME-DISPLAY
+           MOVE SPACES TO TKN-TOKEN-ID
+           MOVE 1 TO WS-STR-PTR
+           STRING WS-CLIENT-ID(1:8)     DELIMITED BY SIZE
+                  '-'                    DELIMITED BY SIZE
+                  WS-TODAY-DATE          DELIMITED BY SIZE
+                  '-'                    DELIMITED BY SIZE
+                  WS-ABSTIME-DISPLAY     DELIMITED BY SIZE
+               INTO TKN-TOKEN-ID
+               WITH POINTER WS-STR-PTR
+           COMPUTE WS-TOKEN-LEN = WS-STR-PTR - 1
+
+           MOVE WS-CLIENT-ID   TO TKN-CLIENT-ID
+           MOVE WS-NOW-TS      TO TKN-ISSUED-TS
+
+           ADD WS-TOKEN-LIFETIME-MS TO WS-ABSTIME
+               GIVING WS-EXPIRES-ABSTIME
+           EXEC CICS FORMATTIME
+                ABSTIME(WS-EXPIRES-ABSTIME)
+                YYYYMMDD(WS-EXPIRES-DATE)
+                TIME(WS-NOW-TIME)
+           END-EXEC
+           MOVE WS-EXPIRES-ABSTIME TO WS-ABSTIME-DISPLAY
+           STRING WS-EXPIRES-DATE          DELIMITED BY SIZE
+                  WS-NOW-TIME              DELIMITED BY SIZE
+                  WS-ABSTIME-DISPLAY(4:12) DELIMITED BY SIZE
+               INTO TKN-EXPIRES-TS
+
+           SET TKN-ACTIVE TO TRUE
+
+           EXEC CICS WRITE
+                FILE('TOKNREC')
+                FROM(TOKEN-RECORD)
+                RIDFLD(TKN-TOKEN-ID)
+                KEYLENGTH(LENGTH OF TKN-TOKEN-ID)
+                RESP(WS-CICS-RESP)
+           END-EXEC
+
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+               SET BAQ-ERROR-IN-STUB TO TRUE
+               MOVE 3001 TO BAQ-STATUS-CODE
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------
+      * 2500-BUILD-RESPONSE
+      *---------------------------------------------------------------
+       2500-BUILD-RESPONSE.
+           IF BAQ-SUCCESS
+               MOVE TKN-TOKEN-ID   TO Xtoken
+               MOVE WS-TOKEN-LEN   TO Xtoken-length
+               MOVE TKN-EXPIRES-TS TO XexpiresAt
+           ELSE
+               MOVE SPACES TO Xtoken
+               MOVE 0 TO Xtoken-length
+               MOVE SPACES TO XexpiresAt
+           END-IF
+
+           MOVE WS-CORRELATION-ID TO Xcorrelationid
+           MOVE WS-CORRELATION-ID-LEN TO Xcorrelationid-length.
+       2500-EXIT.
+           EXIT.
+
+       COPY CLNTCHK.
+       COPY STATLOOK.
