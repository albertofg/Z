@@ -0,0 +1,265 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    JMT00V2.
+       AUTHOR.        BAQ APPLICATION DEVELOPMENT.
+       INSTALLATION.  BAQ HELLOWORLD API.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+      *****************************************************************
+      *                                                                *
+      *   JMT00V2 - business logic stub for z/OS Connect operation    *
+      *             HelloWorld_2.0.0 (GET /helloworld/hello, version   *
+      *             2), mapped by JMT00I02/JMT00Q01/JMT00P01. Sibling  *
+      *             to JMT00 (HelloWorld_1.0.0) - same client check,   *
+      *             rate limit, token check, name validation and       *
+      *             template lookup, but builds both the formal and    *
+      *             informal greeting variants into RespBody instead   *
+      *             of just the one, and moves every occurrence built  *
+      *             rather than only the first.                        *
+      *                                                                *
+      *   HelloWorld_1.0.0 (JMT00) is untouched by this operation -    *
+      *   existing callers keep getting exactly one FORMAL Xmessage    *
+      *   occurrence, unchanged.                                       *
+      *                                                                *
+      *   LINKED TO by the z/OS Connect EE generated adapter with:    *
+      *      BAQ-REQUEST-INFO    (BAQRINFO)                           *
+      *      JMT00-REQUEST-BODY  (JMT00Q01 - ReqQueryParameters/      *
+      *                            ReqHeaders, shared with JMT00)      *
+      *      BAQ-RESPONSE-INFO   (BAQRINFO)                           *
+      *      JMT00-RESPONSE-BODY (JMT00P01 - RespBody, shared with    *
+      *                            JMT00)                              *
+      *                                                                *
+      *****************************************************************
+      * MODIFICATION HISTORY                                          *
+      *   2026-08-08  BAQADEV  Original.                              *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY CICSCOMN.
+       COPY STATCAT.
+       COPY CLNTREG.
+       COPY RATELIM.
+       COPY TOKNREC.
+       COPY GREETWS.
+           COPY GREETTMP.
+           COPY GHISTREC.
+           COPY RETRYHLD.
+
+       01  WS-SWITCHES.
+           05 WS-TOKEN-SUPPLIED-SW         PIC X(01) VALUE 'N'.
+               88 WS-TOKEN-SUPPLIED           VALUE 'Y'.
+           05 WS-REQUEST-OK-SW             PIC X(01) VALUE 'Y'.
+               88 WS-REQUEST-OK               VALUE 'Y'.
+               88 WS-REQUEST-NOT-OK           VALUE 'N'.
+
+       01  WS-VARIANT-IDX                  PIC S9(4) COMP-5.
+
+       LINKAGE SECTION.
+       COPY BAQRINFO.
+       01  JMT00-REQUEST-BODY.
+           COPY JMT00Q01.
+       01  JMT00-RESPONSE-BODY.
+           COPY JMT00P01.
+
+       PROCEDURE DIVISION USING BAQ-REQUEST-INFO
+                                 JMT00-REQUEST-BODY
+                                 BAQ-RESPONSE-INFO
+                                 JMT00-RESPONSE-BODY.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE            THRU 1000-EXIT
+           PERFORM 1500-CHECK-CLIENT-THRU-EXIT THRU 1500-EXIT
+
+           IF BAQ-SUCCESS
+               PERFORM 1600-CHECK-RATE-LIMIT-THRU-EXIT THRU 1600-EXIT
+           END-IF
+
+           IF BAQ-SUCCESS AND WS-TOKEN-SUPPLIED
+               PERFORM 1700-CHECK-TOKEN-THRU-EXIT THRU 1700-EXIT
+           END-IF
+
+           IF BAQ-SUCCESS
+               PERFORM 2000-VALIDATE-REQUEST  THRU 2000-EXIT
+           END-IF
+
+           IF BAQ-SUCCESS
+               PERFORM 2100-LOAD-TEMPLATE     THRU 2100-EXIT
+           END-IF
+
+           IF BAQ-SUCCESS
+               PERFORM 2300-BUILD-GREETING-THRU-EXIT THRU 2300-EXIT
+           END-IF
+
+           PERFORM 2500-BUILD-RESPONSE        THRU 2500-EXIT
+           PERFORM 9000-LOOKUP-STATUS-THRU-EXIT THRU 9000-EXIT
+           PERFORM 2400-WRITE-HISTORY-THRU-EXIT THRU 2400-EXIT
+
+           IF BAQ-SUCCESS
+               PERFORM 2700-PUBLISH-EVENT-THRU-EXIT THRU 2700-EXIT
+           END-IF
+
+           IF BAQ-ERROR-IN-ZCEE
+               PERFORM 2600-SPOOL-RETRY-THRU-EXIT THRU 2600-EXIT
+           END-IF
+
+           GOBACK.
+
+      *---------------------------------------------------------------
+      * 1000-INITIALIZE
+      *---------------------------------------------------------------
+       1000-INITIALIZE.
+           MOVE 'JMT00V2'  TO BAQ-STUB-NAME
+           SET  BAQ-SUCCESS TO TRUE
+           MOVE 0 TO BAQ-STATUS-CODE
+
+           MOVE SPACES TO WS-CLIENT-ID
+           IF X-IBM-Client-Id-length > 0
+               MOVE X-IBM-Client-Id(1:X-IBM-Client-Id-length)
+                   TO WS-CLIENT-ID
+           END-IF
+
+           MOVE SPACES TO WS-SESSION-TOKEN
+           SET WS-REQUEST-OK TO TRUE
+           IF X-Session-Token-length > 0
+               MOVE X-Session-Token(1:X-Session-Token-length)
+                   TO WS-SESSION-TOKEN
+               SET WS-TOKEN-SUPPLIED TO TRUE
+           END-IF
+
+           MOVE SPACES TO WS-CORRELATION-ID
+           MOVE 0 TO WS-CORRELATION-ID-LEN
+           IF X-Correlation-Id-length > 0
+               MOVE X-Correlation-Id(1:X-Correlation-Id-length)
+                   TO WS-CORRELATION-ID
+               MOVE X-Correlation-Id-length TO WS-CORRELATION-ID-LEN
+           END-IF
+
+           SET WS-MULTI-VARIANT TO TRUE
+
+           EXEC CICS ASKTIME
+                ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+                ABSTIME(WS-ABSTIME)
+                YYYYMMDD(WS-TODAY-DATE)
+                TIME(WS-NOW-TIME)
+           END-EXEC
+           MOVE WS-ABSTIME TO WS-ABSTIME-DISPLAY
+           STRING WS-TODAY-DATE            DELIMITED BY SIZE
+                  WS-NOW-TIME              DELIMITED BY SIZE
+                  WS-ABSTIME-DISPLAY(4:12) DELIMITED BY SIZE
+               INTO WS-NOW-TS.
+       1000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------
+      * 2000-VALIDATE-REQUEST - business-rule validation of 'name'
+      *---------------------------------------------------------------
+       2000-VALIDATE-REQUEST.
+           MOVE SPACES         TO WS-NAME
+           IF name-length > 0
+               MOVE name(1:name-length) TO WS-NAME
+           END-IF
+           MOVE name-length     TO WS-NAME-LEN
+           PERFORM 2200-VALIDATE-NAME-THRU-EXIT THRU 2200-EXIT
+
+           IF WS-NAME-INVALID
+               SET BAQ-ERROR-IN-API TO TRUE
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------
+      * 2100-LOAD-TEMPLATE - resolve the lang query parameter (or the
+      *                      EN default) against the template file
+      *---------------------------------------------------------------
+       2100-LOAD-TEMPLATE.
+           MOVE 'EN' TO WS-LANG-CODE
+           IF lang-length > 0
+               MOVE lang(1:lang-length) TO WS-LANG-CODE
+           END-IF
+
+           MOVE WS-LANG-CODE TO GRTM-LANG-CODE
+           EXEC CICS READ
+                FILE('GREETTMP')
+                INTO(GREET-TEMPLATE-RECORD)
+                RIDFLD(GRTM-LANG-CODE)
+                KEYLENGTH(LENGTH OF GRTM-LANG-CODE)
+                RESP(WS-CICS-RESP)
+           END-EXEC
+
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+      * Unknown/unsupported language code - fall back to EN rather
+      * than fail the call outright; BAQ-STATUS-CODE 1008 is left
+      * available for a future strict-mode toggle.
+               MOVE 'EN' TO WS-LANG-CODE
+               MOVE 'EN' TO GRTM-LANG-CODE
+               EXEC CICS READ
+                    FILE('GREETTMP')
+                    INTO(GREET-TEMPLATE-RECORD)
+                    RIDFLD(GRTM-LANG-CODE)
+                    KEYLENGTH(LENGTH OF GRTM-LANG-CODE)
+                    RESP(WS-CICS-RESP)
+               END-EXEC
+
+               IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+      * Even the EN default is not coming back - GREETTMP itself is
+      * unavailable (not just missing a language row), a z/OS
+      * Connect/CICS-layer problem rather than a bad request. Spool
+      * this one for GHRTY010 to redrive once the file is back.
+                   SET BAQ-ERROR-IN-ZCEE TO TRUE
+                   MOVE 2001 TO BAQ-STATUS-CODE
+               END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------
+      * 2500-BUILD-RESPONSE - move every greeting variant WS-GREETING-
+      *                       COUNT built into the matching Xmessage
+      *                       occurrence, plus the correlation id echo
+      *                       and the greeting-history staging fields
+      *---------------------------------------------------------------
+       2500-BUILD-RESPONSE.
+           IF BAQ-SUCCESS
+               MOVE WS-GREETING-COUNT TO Xmessage-num
+               PERFORM 2510-MOVE-ONE-VARIANT-THRU-EXIT
+                   VARYING WS-VARIANT-IDX FROM 1 BY 1
+                   UNTIL WS-VARIANT-IDX > WS-GREETING-COUNT
+           ELSE
+               MOVE 0 TO Xmessage-num
+           END-IF
+
+           MOVE WS-CORRELATION-ID TO Xcorrelationid
+           MOVE WS-CORRELATION-ID-LEN TO Xcorrelationid-length
+
+           MOVE WS-CLIENT-ID       TO GH-HIST-CLIENT-ID
+           MOVE WS-NOW-TS          TO GH-HIST-TIMESTAMP
+           MOVE WS-NAME            TO GH-HIST-NAME
+           MOVE WS-NAME-LEN        TO GH-HIST-NAME-LEN
+           MOVE WS-LANG-CODE       TO GH-HIST-LANG
+           MOVE WS-CORRELATION-ID  TO GH-HIST-CORRELATION-ID
+           MOVE 'HelloWorld_2.0.0' TO GH-HIST-API-NAME.
+       2500-EXIT.
+           EXIT.
+
+       2510-MOVE-ONE-VARIANT-THRU-EXIT.
+           MOVE WS-GREETING-TEXT(WS-VARIANT-IDX)
+               TO Xmessage2(WS-VARIANT-IDX)
+           MOVE WS-GREETING-LEN(WS-VARIANT-IDX)
+               TO Xmessage2-length(WS-VARIANT-IDX)
+           MOVE WS-GREETING-STYLE(WS-VARIANT-IDX)
+               TO Xmessage-style(WS-VARIANT-IDX).
+       2510-EXIT.
+           EXIT.
+
+       COPY CLNTCHK.
+       COPY RATECHK.
+       COPY TOKNCHK.
+       COPY GREETLOG.
+       COPY STATLOOK.
+       COPY HISTWRT.
+       COPY ANLYTPUB.
+       COPY RETRYSPL.
