@@ -0,0 +1,31 @@
+      *****************************************************************
+      * GHISTREC  - Greeting-history record layout
+      *
+      * One row per HelloWorld invocation (successful or not). Written
+      * by JMT00/JMT00V2 immediately after BAQ-RETURN-CODE is set,
+      * read by JMT01 (history operation), GHRPT010 (reconciliation
+      * report) and GHPRG010 (retention purge), and deleted in bulk by
+      * JMT04 (right-to-erasure operation).
+      *
+      * CICS resource name : GHISTORY  (VSAM KSDS)
+      * Batch DD name       : GHISTORY  (SELECT GH-HISTORY-FILE)
+      * Key                 : GH-HIST-KEY (client id + timestamp), so
+      *                       a browse on a leading generic key of
+      *                       GH-HIST-CLIENT-ID returns one client's
+      *                       history in chronological order.
+      *****************************************************************
+       01  GH-HIST-RECORD.
+           05 GH-HIST-KEY.
+               10 GH-HIST-CLIENT-ID        PIC X(36).
+               10 GH-HIST-TIMESTAMP        PIC X(26).
+           05 GH-HIST-NAME                 PIC X(255).
+           05 GH-HIST-NAME-LEN             PIC 9(03).
+           05 GH-HIST-LANG                 PIC X(05).
+           05 GH-HIST-CORRELATION-ID       PIC X(36).
+           05 GH-HIST-RETURN-CODE          PIC S9(9) COMP-5.
+           05 GH-HIST-STATUS-CODE          PIC S9(9) COMP-5.
+           05 GH-HIST-API-NAME             PIC X(20).
+           05 GH-HIST-ERASED-SW            PIC X(01).
+               88 GH-HIST-ERASED             VALUE 'Y'.
+               88 GH-HIST-NOT-ERASED         VALUE 'N'.
+           05 FILLER                       PIC X(07).
