@@ -0,0 +1,16 @@
+      *****************************************************************
+      * ERASEAUD  - Right-to-erasure audit record layout
+      *
+      * One row per erasure request handled by JMT04, recording who
+      * was erased, when, and how many greeting-history rows were
+      * removed - the erasure itself must be auditable even though the
+      * underlying greeting data is gone.
+      *
+      * CICS resource name : ERASEAUD  (VSAM ESDS - append only)
+      *****************************************************************
+       01  ERASE-AUDIT-RECORD.
+           05 EA-CLIENT-ID                 PIC X(36).
+           05 EA-ERASED-TS                 PIC X(26).
+           05 EA-ROWS-ERASED               PIC 9(09) COMP-5.
+           05 EA-REQUESTED-BY              PIC X(08).
+           05 EA-CORRELATION-ID            PIC X(36).
