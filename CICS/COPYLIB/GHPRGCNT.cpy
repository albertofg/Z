@@ -0,0 +1,15 @@
+      *****************************************************************
+      * GHPRGCNT  - Retention-purge count handoff record
+      *
+      * One record, written by GHPRG010 after each retention-purge run
+      * and read (optionally - the DD may be absent on a night the
+      * purge step did not run) by GHRPT010, so the nightly
+      * reconciliation report can show how many GHISTORY rows the
+      * retention purge removed alongside the volume/outcome counts.
+      *
+      * Batch DD name       : GHPRGCNT  (SELECT GH-PURGE-COUNT-FILE)
+      *****************************************************************
+       01  GH-PURGE-COUNT-RECORD.
+           05 PC-RUN-DATE                  PIC 9(08).
+           05 PC-ROWS-PURGED               PIC 9(09) COMP-5.
+           05 PC-CUTOFF-DATE               PIC 9(08).
