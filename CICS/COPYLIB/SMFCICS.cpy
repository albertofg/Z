@@ -0,0 +1,19 @@
+      *****************************************************************
+      * SMFCICS   - Simplified CICS monitoring (SMF type 110) extract
+      *             record layout
+      *
+      * One row per completed HelloWorld transaction instance, unloaded
+      * from the raw SMF 110 CICS monitoring records by the site's
+      * standard SMF dump/format step ahead of GHPRF010 - this
+      * copybook only carries the handful of monitoring fields the
+      * throughput/response-time trend report actually needs, not the
+      * full SMF 110 performance/exception class layout.
+      *
+      * Batch DD name       : SMFEXTR  (SELECT SMF-EXTRACT-FILE)
+      *****************************************************************
+       01  SMF-CICS-RECORD.
+           05 SMF-TRAN-ID                  PIC X(04).
+           05 SMF-START-DATE               PIC 9(08).
+           05 SMF-START-TIME               PIC 9(08).
+           05 SMF-RESPONSE-MS              PIC 9(09) COMP-5.
+           05 FILLER                       PIC X(10).
