@@ -0,0 +1,31 @@
+      *****************************************************************
+      * CLNTCHK   - Client registry lookup (EXEC CICS)
+      *
+      * Requires the including program to COPY CLNTREG and BAQRINFO
+      * ahead of this member, and to move the caller's X-IBM-Client-Id
+      * into WS-CLIENT-ID before performing 1500-CHECK-CLIENT-THRU-
+      * EXIT. Sets BAQ-ERROR-UNKNOWN-CLIENT (and status code 1004)
+      * when the id is not on file or has been marked inactive.
+      *****************************************************************
+       1500-CHECK-CLIENT-THRU-EXIT.
+           MOVE WS-CLIENT-ID TO CLNT-REG-CLIENT-ID
+           EXEC CICS READ
+                FILE('CLNTREG')
+                INTO(CLNT-REG-RECORD)
+                RIDFLD(CLNT-REG-CLIENT-ID)
+                KEYLENGTH(LENGTH OF CLNT-REG-CLIENT-ID)
+                RESP(WS-CICS-RESP)
+           END-EXEC
+
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+               SET BAQ-ERROR-UNKNOWN-CLIENT TO TRUE
+               MOVE 1004 TO BAQ-STATUS-CODE
+               GO TO 1500-EXIT
+           END-IF
+
+           IF CLNT-REG-INACTIVE
+               SET BAQ-ERROR-UNKNOWN-CLIENT TO TRUE
+               MOVE 1004 TO BAQ-STATUS-CODE
+           END-IF.
+       1500-EXIT.
+           EXIT.
