@@ -0,0 +1,53 @@
+      *****************************************************************
+      * RATECHK   - Per-client daily rate-limit check (EXEC CICS)
+      *
+      * Requires the including program to COPY RATELIM, CLNTREG and
+      * BAQRINFO ahead of this member, to have already read the
+      * client's CLNT-REG-RECORD (for CLNT-REG-DAILY-LIMIT), and to
+      * move the caller's client id and today's date (YYYYMMDD) into
+      * WS-CLIENT-ID/WS-TODAY-DATE before performing 1600-CHECK-RATE-
+      * LIMIT-THRU-EXIT. Sets BAQ-ERROR-RATE-LIMITED (and status code
+      * 1005) once RL-CALL-COUNT reaches the client's daily limit.
+      *****************************************************************
+       1600-CHECK-RATE-LIMIT-THRU-EXIT.
+           MOVE WS-CLIENT-ID  TO RL-CLIENT-ID
+           MOVE WS-TODAY-DATE TO RL-CALL-DATE
+           EXEC CICS READ
+                FILE('RATELIM')
+                INTO(RATE-LIMIT-RECORD)
+                RIDFLD(RL-KEY)
+                KEYLENGTH(LENGTH OF RL-KEY)
+                RESP(WS-CICS-RESP)
+           END-EXEC
+
+           IF WS-CICS-RESP = DFHRESP(NORMAL)
+               IF RL-CALL-COUNT >= CLNT-REG-DAILY-LIMIT
+                   SET BAQ-ERROR-RATE-LIMITED TO TRUE
+                   MOVE 1005 TO BAQ-STATUS-CODE
+                   GO TO 1600-EXIT
+               END-IF
+               ADD 1 TO RL-CALL-COUNT
+               EXEC CICS REWRITE
+                    FILE('RATELIM')
+                    FROM(RATE-LIMIT-RECORD)
+                    RESP(WS-CICS-RESP)
+               END-EXEC
+           ELSE
+               IF WS-CICS-RESP = DFHRESP(NOTFND)
+                   MOVE 1 TO RL-CALL-COUNT
+                   EXEC CICS WRITE
+                        FILE('RATELIM')
+                        FROM(RATE-LIMIT-RECORD)
+                        RIDFLD(RL-KEY)
+                        KEYLENGTH(LENGTH OF RL-KEY)
+                        RESP(WS-CICS-RESP)
+                   END-EXEC
+               ELSE
+      * A transient RATELIM I/O problem - fail the call rather than
+      * silently reset the client's daily count back to zero.
+                   SET BAQ-ERROR-IN-STUB TO TRUE
+                   MOVE 3001 TO BAQ-STATUS-CODE
+               END-IF
+           END-IF.
+       1600-EXIT.
+           EXIT.
