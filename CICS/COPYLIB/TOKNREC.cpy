@@ -0,0 +1,19 @@
+      *****************************************************************
+      * TOKNREC   - Session token record layout
+      *
+      * Issued by JMT02 (HelloWorldToken_1.0.0) after the caller's
+      * BAQ-OAUTH-CLIENTID/BAQ-OAUTH-CLIENT-SECRET are validated once;
+      * subsequent HelloWorld calls present the token id on the
+      * X-Session-Token header instead of the raw secret.
+      *
+      * CICS resource name : TOKNREC  (VSAM KSDS)
+      * Key                 : TKN-TOKEN-ID
+      *****************************************************************
+       01  TOKEN-RECORD.
+           05 TKN-TOKEN-ID                 PIC X(36).
+           05 TKN-CLIENT-ID                PIC X(36).
+           05 TKN-ISSUED-TS                PIC X(26).
+           05 TKN-EXPIRES-TS               PIC X(26).
+           05 TKN-STATUS-SW                PIC X(01).
+               88 TKN-ACTIVE                  VALUE 'A'.
+               88 TKN-REVOKED                 VALUE 'R'.
