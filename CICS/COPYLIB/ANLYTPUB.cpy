@@ -0,0 +1,26 @@
+      *****************************************************************
+      * ANLYTPUB  - Publish a successful invocation to the analytics
+      *             transient-data queue (EXEC CICS)
+      *
+      * Requires the including program to COPY GHISTREC ahead of this
+      * member and to only perform 2700-PUBLISH-EVENT-THRU-EXIT after
+      * BAQ-SUCCESS has been set. The event is a fixed-format line
+      * (client id / name / timestamp) the analytics team's extract
+      * subscribes to off queue ANLYTQ.
+      *****************************************************************
+       2700-PUBLISH-EVENT-THRU-EXIT.
+           MOVE SPACES TO WS-ANALYTICS-EVENT
+           STRING GH-HIST-CLIENT-ID  DELIMITED BY SPACE
+                  ','                DELIMITED BY SIZE
+                  FUNCTION TRIM(GH-HIST-NAME) DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  GH-HIST-TIMESTAMP  DELIMITED BY SIZE
+               INTO WS-ANALYTICS-EVENT
+           EXEC CICS WRITEQ TD
+                QUEUE('ANLYTQ')
+                FROM(WS-ANALYTICS-EVENT)
+                LENGTH(LENGTH OF WS-ANALYTICS-EVENT)
+                RESP(WS-CICS-RESP)
+           END-EXEC.
+       2700-EXIT.
+           EXIT.
