@@ -0,0 +1,41 @@
+      *****************************************************************
+      * GHCKPTR   - Checkpoint record for the GHRPT010 restart file
+      *
+      * One record, always relative record 1, rewritten periodically
+      * while GHRPT010 runs so an abend partway through a large
+      * greeting-history file can be restarted from the last
+      * committed checkpoint instead of rerunning the whole extract.
+      *
+      * GH-CKPT-STATUS-SW is 'I' (in progress) whenever GHRPT010 still
+      * has history rows left to process - a valid point to restart
+      * from. It is set to 'C' (complete) once a run reaches end of
+      * file cleanly, so the following night's fresh extract does not
+      * mistake it for an interrupted run.
+      *
+      * GH-CKPT-LAST-RUN-KEY is the watermark: the key of the last
+      * history row actually reported on by the most recent run that
+      * reached end of file cleanly. A fresh run (GH-CKPT-COMPLETE)
+      * STARTs past this key instead of rereading the whole file from
+      * the top, so each night's report covers only what was added
+      * since the last one - SPACES means no run has ever completed.
+      *
+      * Batch DD name : GHCKPT   (SELECT GH-CKPT-FILE, RELATIVE)
+      *****************************************************************
+       01  GH-CKPT-RECORD.
+           05 GH-CKPT-STATUS-SW            PIC X(01).
+               88 GH-CKPT-IN-PROGRESS         VALUE 'I'.
+               88 GH-CKPT-COMPLETE            VALUE 'C'.
+           05 GH-CKPT-LAST-KEY.
+               10 GH-CKPT-LAST-CLIENT-ID   PIC X(36).
+               10 GH-CKPT-LAST-TIMESTAMP   PIC X(26).
+           05 GH-CKPT-LAST-RUN-KEY.
+               10 GH-CKPT-LAST-RUN-CLIENT-ID PIC X(36).
+               10 GH-CKPT-LAST-RUN-TIMESTAMP PIC X(26).
+           05 GH-CKPT-BREAK-KEY            PIC X(36).
+           05 GH-CKPT-CLIENT-TOTAL         PIC 9(09) COMP-5.
+           05 GH-CKPT-GRAND-TOTAL          PIC 9(09) COMP-5.
+           05 GH-CKPT-CLIENT-COUNT         PIC 9(09) COMP-5.
+           05 GH-CKPT-RC-COUNT             OCCURS 6 TIMES
+                                            PIC 9(09) COMP-5.
+           05 GH-CKPT-GRAND-RC-COUNT       OCCURS 6 TIMES
+                                            PIC 9(09) COMP-5.
