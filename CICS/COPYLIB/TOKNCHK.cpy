@@ -0,0 +1,40 @@
+      *****************************************************************
+      * TOKNCHK   - Session token validation (EXEC CICS)
+      *
+      * Requires the including program to COPY TOKNREC and BAQRINFO
+      * ahead of this member, and to move the caller's X-Session-Token
+      * header into WS-SESSION-TOKEN and today's CICS ABSTIME-derived
+      * timestamp into WS-NOW-TS before performing 1700-CHECK-TOKEN-
+      * THRU-EXIT. Only invoked when the caller actually supplied a
+      * token - a request still presenting only raw
+      * BAQ-OAUTH-CLIENTID/BAQ-OAUTH-CLIENT-SECRET is left to whatever
+      * z/OS Connect's own OAuth handling already enforced upstream.
+      *****************************************************************
+       1700-CHECK-TOKEN-THRU-EXIT.
+           MOVE WS-SESSION-TOKEN TO TKN-TOKEN-ID
+           EXEC CICS READ
+                FILE('TOKNREC')
+                INTO(TOKEN-RECORD)
+                RIDFLD(TKN-TOKEN-ID)
+                KEYLENGTH(LENGTH OF TKN-TOKEN-ID)
+                RESP(WS-CICS-RESP)
+           END-EXEC
+
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+               SET BAQ-ERROR-IN-API TO TRUE
+               MOVE 1006 TO BAQ-STATUS-CODE
+               GO TO 1700-EXIT
+           END-IF
+
+           IF TKN-REVOKED OR TKN-EXPIRES-TS < WS-NOW-TS
+               SET BAQ-ERROR-IN-API TO TRUE
+               MOVE 1006 TO BAQ-STATUS-CODE
+               GO TO 1700-EXIT
+           END-IF
+
+           IF TKN-CLIENT-ID NOT = WS-CLIENT-ID
+               SET BAQ-ERROR-IN-API TO TRUE
+               MOVE 1006 TO BAQ-STATUS-CODE
+           END-IF.
+       1700-EXIT.
+           EXIT.
