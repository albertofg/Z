@@ -0,0 +1,25 @@
+      *****************************************************************
+      * GREETTMP  - Greeting template record layout
+      *
+      * One row per supported language code. 2300-BUILD-GREETING-
+      * THRU-EXIT (GREETLOG.cpy) builds each greeting by STRINGing
+      * PREFIX / a single space / name / SUFFIX together, trimming
+      * trailing spaces off PREFIX and SUFFIX, e.g. for EN:
+      *   formal   'Hello,'   + ' ' + name + '!'   -> 'Hello, Ann!'
+      *   informal 'Hi'       + ' ' + name + '!'   -> 'Hi Ann!'
+      *
+      * CICS resource name : GREETTMP  (VSAM KSDS)
+      * Key                 : GRTM-LANG-CODE
+      *
+      * Seed rows expected in the file:
+      *   EN  'Hello,'/'!'    'Hi'/'!'
+      *   ES  'Hola,'/'!'     'Que tal,'/'!'
+      *   FR  'Bonjour,'/'!'  'Salut,'/'!'
+      *   DE  'Hallo,'/'!'    'Servus,'/'!'
+      *****************************************************************
+       01  GREET-TEMPLATE-RECORD.
+           05 GRTM-LANG-CODE               PIC X(05).
+           05 GRTM-FORMAL-PREFIX           PIC X(60).
+           05 GRTM-FORMAL-SUFFIX           PIC X(20).
+           05 GRTM-INFORMAL-PREFIX         PIC X(60).
+           05 GRTM-INFORMAL-SUFFIX         PIC X(20).
