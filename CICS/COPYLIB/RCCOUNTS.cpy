@@ -0,0 +1,20 @@
+      *****************************************************************
+      * RCCOUNTS  - BAQ-RETURN-CODE outcome counters
+      *
+      * Shared between the reconciliation report (GHRPT010) and any
+      * other batch job that needs to break invocation counts out by
+      * outcome. Index N holds the count for BAQ-RETURN-CODE value
+      * N - 1 (index 1 = BAQ-SUCCESS/0, ... index 6 = BAQ-ERROR-RATE-
+      * LIMITED/5).
+      *****************************************************************
+       01  WS-RETURN-CODE-COUNTERS.
+           05 WS-RC-COUNT OCCURS 6 TIMES PIC 9(09) COMP-5.
+       01  WS-RC-NAMES.
+           05 FILLER PIC X(12) VALUE 'SUCCESS     '.
+           05 FILLER PIC X(12) VALUE 'API-ERROR   '.
+           05 FILLER PIC X(12) VALUE 'ZCEE-ERROR  '.
+           05 FILLER PIC X(12) VALUE 'STUB-ERROR  '.
+           05 FILLER PIC X(12) VALUE 'UNKNOWN-CLNT'.
+           05 FILLER PIC X(12) VALUE 'RATE-LIMITED'.
+       01  WS-RC-NAME-TABLE REDEFINES WS-RC-NAMES.
+           05 WS-RC-NAME OCCURS 6 TIMES PIC X(12).
