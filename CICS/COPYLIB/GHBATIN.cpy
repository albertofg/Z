@@ -0,0 +1,11 @@
+      *****************************************************************
+      * GHBATIN   - Bulk-mode partner feed input record layout
+      *
+      * One row per name a partner wants greeted, read by GHBAT010.
+      * Fixed-format flat file, DD name GHBATIN.
+      *****************************************************************
+       01  GHBAT-INPUT-RECORD.
+           05 GHBAT-IN-CLIENT-ID           PIC X(36).
+           05 GHBAT-IN-NAME-LEN            PIC 9(03).
+           05 GHBAT-IN-NAME                PIC X(255).
+           05 GHBAT-IN-LANG                PIC X(05).
