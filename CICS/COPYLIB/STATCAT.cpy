@@ -0,0 +1,47 @@
+      *****************************************************************
+      * STATCAT   - HelloWorld status code catalog
+      *
+      * Maintained table of BAQ-STATUS-CODE values to their fixed
+      * BAQ-STATUS-MESSAGE text. Calling teams should branch on the
+      * numeric code, not on the message text - the text can be
+      * reworded here without changing the contract.
+      *
+      * To add a new condition: add one WS-SC-ENTRY VALUE clause below
+      * and bump WS-SC-TABLE-MAX. Keep codes grouped by the return
+      * code family they belong to (0=success, 1xxx=caller/API error,
+      * 2xxx=zOS Connect layer, 3xxx=stub/internal).
+      *****************************************************************
+       01  WS-STATUS-CATALOG.
+           05 WS-SC-ENTRY.
+               10 FILLER PIC X(37) VALUE
+                   '0000Greeting created successfully.'.
+               10 FILLER PIC X(37) VALUE
+                   '1001The name field must not be blank'.
+               10 FILLER PIC X(37) VALUE
+                   '1002Name contains non-printable char'.
+               10 FILLER PIC X(37) VALUE
+                   '1003Name field exceeds maximum length'.
+               10 FILLER PIC X(37) VALUE
+                   '1004X-IBM-Client-Id is not registered'.
+               10 FILLER PIC X(37) VALUE
+                   '1005Daily call limit exceeded'.
+               10 FILLER PIC X(37) VALUE
+                   '1006Session token is invalid/expired'.
+               10 FILLER PIC X(37) VALUE
+                   '1007Correlation id exceeds 36 chars'.
+               10 FILLER PIC X(37) VALUE
+                   '1008Requested language not supported'.
+               10 FILLER PIC X(37) VALUE
+                   '1009No client credentials supplied'.
+               10 FILLER PIC X(37) VALUE
+                   '2001zOS Connect layer error'.
+               10 FILLER PIC X(37) VALUE
+                   '3001Unexpected error in stub logic'.
+               10 FILLER PIC X(37) VALUE
+                   '3002Greeting-history file I/O error'.
+       01  WS-SC-TABLE REDEFINES WS-STATUS-CATALOG.
+           05 WS-SC-ROW OCCURS 13 TIMES
+                       INDEXED BY WS-SC-IDX.
+               10 WS-SC-CODE            PIC 9(04).
+               10 WS-SC-MESSAGE         PIC X(33).
+       77  WS-SC-TABLE-MAX             PIC S9(4) COMP-5 VALUE 13.
