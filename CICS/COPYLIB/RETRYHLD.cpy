@@ -0,0 +1,25 @@
+      *****************************************************************
+      * RETRYHLD  - ZCEE failure holding record layout
+      *
+      * Spooled by 2600-SPOOL-RETRY-THRU-EXIT whenever BAQ-RETURN-CODE
+      * comes back BAQ-ERROR-IN-ZCEE, so the greeting itself is not
+      * lost while the zOS Connect/CICS region is unhealthy. Redriven
+      * by the GHRTY010 batch job once the region is confirmed back up.
+      *
+      * CICS resource name : RETRYHLD  (VSAM ESDS - append only, read
+      *                       sequentially by GHRTY010, which carries
+      *                       still-failing entries forward onto a
+      *                       fresh RETRYHLD-NEW rather than DELETEing
+      *                       them in place - individual ESDS records
+      *                       cannot be deleted. The JCL step after
+      *                       GHRTY010 replaces RETRYHLD with
+      *                       RETRYHLD-NEW for the next redrive.)
+      *****************************************************************
+       01  RETRY-HOLD-RECORD.
+           05 RH-CLIENT-ID                 PIC X(36).
+           05 RH-NAME                      PIC X(255).
+           05 RH-NAME-LEN                  PIC 9(03).
+           05 RH-LANG                      PIC X(05).
+           05 RH-CORRELATION-ID            PIC X(36).
+           05 RH-FAILED-TS                 PIC X(26).
+           05 RH-RETRY-COUNT               PIC 9(05) COMP-5.
