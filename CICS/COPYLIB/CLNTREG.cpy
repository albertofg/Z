@@ -0,0 +1,18 @@
+      *****************************************************************
+      * CLNTREG   - Client registry record layout
+      *
+      * One row per X-IBM-Client-Id authorized to call the HelloWorld
+      * family of operations. Looked up by CLNTCHK.cpy before any
+      * business logic runs.
+      *
+      * CICS resource name : CLNTREG  (VSAM KSDS)
+      * Key                 : CLNT-REG-CLIENT-ID
+      *****************************************************************
+       01  CLNT-REG-RECORD.
+           05 CLNT-REG-CLIENT-ID           PIC X(36).
+           05 CLNT-REG-NAME                PIC X(60).
+           05 CLNT-REG-STATUS-SW           PIC X(01).
+               88 CLNT-REG-ACTIVE            VALUE 'A'.
+               88 CLNT-REG-INACTIVE          VALUE 'I'.
+           05 CLNT-REG-DAILY-LIMIT         PIC 9(09) COMP-5.
+           05 FILLER                       PIC X(10).
