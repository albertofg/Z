@@ -0,0 +1,33 @@
+      *****************************************************************
+      * HISTWRT   - Write one greeting-history row (EXEC CICS)
+      *
+      * Requires the including program to COPY GHISTREC and BAQRINFO
+      * ahead of this member, and to have already moved the client id,
+      * name, language, correlation id, API name and today's
+      * timestamp into the GH-HIST- fields before performing
+      * 2400-WRITE-HISTORY-THRU-EXIT. BAQ-RETURN-CODE/BAQ-STATUS-CODE
+      * must already reflect the outcome being recorded.
+      *****************************************************************
+       2400-WRITE-HISTORY-THRU-EXIT.
+           MOVE BAQ-RETURN-CODE TO GH-HIST-RETURN-CODE
+           MOVE BAQ-STATUS-CODE TO GH-HIST-STATUS-CODE
+           SET GH-HIST-NOT-ERASED TO TRUE
+           EXEC CICS WRITE
+                FILE('GHISTORY')
+                FROM(GH-HIST-RECORD)
+                RIDFLD(GH-HIST-KEY)
+                KEYLENGTH(LENGTH OF GH-HIST-KEY)
+                RESP(WS-CICS-RESP)
+           END-EXEC
+
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+      * The greeting itself has already been decided at this point -
+      * a history-write failure is logged via CICS trace and does not
+      * override BAQ-RETURN-CODE, so the caller still gets their
+      * greeting even if the audit trail write failed.
+               EXEC CICS ENTER TRACEID(199)
+                    FROM(GH-HIST-KEY)
+               END-EXEC
+           END-IF.
+       2400-EXIT.
+           EXIT.
