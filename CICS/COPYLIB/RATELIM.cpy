@@ -0,0 +1,17 @@
+      *****************************************************************
+      * RATELIM   - Per-client daily call counter record layout
+      *
+      * One row per client id per calendar day. Incremented on every
+      * HelloWorld_1.0.0/HelloWorld_2.0.0 invocation that gets past
+      * client-registry and token checks; compared to
+      * CLNT-REG-DAILY-LIMIT to enforce the client's configured daily
+      * call limit.
+      *
+      * CICS resource name : RATELIM  (VSAM KSDS)
+      * Key                 : RL-KEY (client id + call date)
+      *****************************************************************
+       01  RATE-LIMIT-RECORD.
+           05 RL-KEY.
+               10 RL-CLIENT-ID              PIC X(36).
+               10 RL-CALL-DATE              PIC X(08).
+           05 RL-CALL-COUNT                PIC 9(09) COMP-5.
