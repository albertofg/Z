@@ -0,0 +1,18 @@
+      *****************************************************************
+      * CICSCOMN  - Working storage shared by the CICS-I/O paragraph
+      *             copybooks (CLNTCHK, RATECHK, TOKNCHK, HISTWRT,
+      *             ANLYTPUB, RETRYSPL). COPY this member once, ahead
+      *             of any of those, in every online stub program.
+      *****************************************************************
+       01  WS-CICS-COMMON-AREA.
+           05 WS-CICS-RESP                 PIC S9(9) COMP-5.
+           05 WS-ABSTIME                   PIC S9(15) COMP-5.
+           05 WS-CLIENT-ID                 PIC X(36).
+           05 WS-SESSION-TOKEN             PIC X(36).
+           05 WS-CORRELATION-ID            PIC X(36).
+           05 WS-CORRELATION-ID-LEN        PIC S9(4) COMP-5.
+           05 WS-TODAY-DATE                PIC X(08).
+           05 WS-NOW-TIME                   PIC X(06).
+           05 WS-ABSTIME-DISPLAY            PIC 9(15).
+           05 WS-NOW-TS                    PIC X(26).
+           05 WS-ANALYTICS-EVENT           PIC X(255).
