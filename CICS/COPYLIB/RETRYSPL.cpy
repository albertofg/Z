@@ -0,0 +1,27 @@
+      *****************************************************************
+      * RETRYSPL  - Spool a failed request onto the ZCEE retry queue
+      *             (EXEC CICS)
+      *
+      * Requires the including program to COPY RETRYHLD and GHISTREC
+      * ahead of this member, and to only perform 2600-SPOOL-RETRY-
+      * THRU-EXIT after the GH-HIST- fields for the failed request
+      * have been populated (2500-BUILD-RESPONSE). Copies those over
+      * to RH-* before writing the request onto the RETRYHLD holding
+      * file for GHRTY010 to redrive later.
+      *****************************************************************
+       2600-SPOOL-RETRY-THRU-EXIT.
+           MOVE GH-HIST-CLIENT-ID       TO RH-CLIENT-ID
+           MOVE GH-HIST-NAME            TO RH-NAME
+           MOVE GH-HIST-NAME-LEN        TO RH-NAME-LEN
+           MOVE GH-HIST-LANG            TO RH-LANG
+           MOVE GH-HIST-CORRELATION-ID  TO RH-CORRELATION-ID
+           MOVE GH-HIST-TIMESTAMP       TO RH-FAILED-TS
+           MOVE 0 TO RH-RETRY-COUNT
+           EXEC CICS WRITE
+                FILE('RETRYHLD')
+                FROM(RETRY-HOLD-RECORD)
+                MASSINSERT
+                RESP(WS-CICS-RESP)
+           END-EXEC.
+       2600-EXIT.
+           EXIT.
