@@ -0,0 +1,30 @@
+      *****************************************************************
+      * GREETWS   - Working storage shared by GREETLOG.cpy
+      *
+      * Every program that COPYs GREETLOG must also COPY this member
+      * ahead of it (name validation and greeting construction are
+      * driven entirely off these fields, plus the GRTM- fields from a
+      * GREETTMP.cpy record that the caller has already read/moved
+      * into place, and the caller's own WS-NAME/WS-LANG-CODE input).
+      *****************************************************************
+       01  WS-GREET-WORK-AREA.
+           05 WS-NAME                      PIC X(255).
+           05 WS-NAME-LEN                  PIC S9(9) COMP-5.
+           05 WS-NAME-VALID-SW             PIC X(01).
+               88 WS-NAME-VALID               VALUE 'Y'.
+               88 WS-NAME-INVALID             VALUE 'N'.
+           05 WS-LANG-CODE                 PIC X(05).
+           05 WS-MULTI-VARIANT-SW          PIC X(01).
+               88 WS-MULTI-VARIANT            VALUE 'Y'.
+               88 WS-SINGLE-VARIANT           VALUE 'N'.
+           05 WS-GREETING-COUNT            PIC S9(9) COMP-5.
+           05 WS-GREETING-TABLE.
+               10 WS-GREETING-ENTRY OCCURS 5 TIMES.
+                   15 WS-GREETING-TEXT      PIC X(255).
+                   15 WS-GREETING-LEN       PIC S9(9) COMP-5.
+                   15 WS-GREETING-STYLE     PIC X(08).
+           05 WS-STR-PTR                   PIC S9(9) COMP-5.
+           05 WS-SCAN-IDX                  PIC S9(4) COMP-5.
+           05 WS-NAME-PRINTABLE-SW         PIC X(01).
+               88 WS-NAME-PRINTABLE           VALUE 'Y'.
+               88 WS-NAME-NOT-PRINTABLE       VALUE 'N'.
