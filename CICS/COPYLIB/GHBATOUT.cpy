@@ -0,0 +1,12 @@
+      *****************************************************************
+      * GHBATOUT  - Bulk-mode greeting output record layout
+      *
+      * One row per GHBATIN row processed, written by GHBAT010. DD
+      * name GHBATOUT - the file partner feeds pick their greetings
+      * back up from.
+      *****************************************************************
+       01  GHBAT-OUTPUT-RECORD.
+           05 GHBAT-OUT-CLIENT-ID          PIC X(36).
+           05 GHBAT-OUT-NAME               PIC X(255).
+           05 GHBAT-OUT-GREETING           PIC X(255).
+           05 GHBAT-OUT-STATUS-CODE        PIC 9(04).
