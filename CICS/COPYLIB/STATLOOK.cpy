@@ -0,0 +1,21 @@
+      *****************************************************************
+      * STATLOOK  - Status catalog lookup
+      *
+      * Resolves BAQ-STATUS-CODE (already moved in by the caller, e.g.
+      * by GREETLOG or a validation paragraph) to its fixed catalog
+      * text and moves that text into BAQ-STATUS-MESSAGE/-LEN. Requires
+      * the including program to COPY STATCAT and BAQRINFO ahead of
+      * this member.
+      *****************************************************************
+       9000-LOOKUP-STATUS-THRU-EXIT.
+           SET WS-SC-IDX TO 1
+           SEARCH WS-SC-ROW
+               AT END
+                   MOVE 'Unrecognized status code' TO BAQ-STATUS-MESSAGE
+                   MOVE 25 TO BAQ-STATUS-MESSAGE-LEN
+               WHEN WS-SC-CODE(WS-SC-IDX) = BAQ-STATUS-CODE
+                   MOVE WS-SC-MESSAGE(WS-SC-IDX) TO BAQ-STATUS-MESSAGE
+                   MOVE 33 TO BAQ-STATUS-MESSAGE-LEN
+           END-SEARCH.
+       9000-EXIT.
+           EXIT.
