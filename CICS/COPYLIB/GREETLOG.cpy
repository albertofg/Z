@@ -0,0 +1,100 @@
+      *****************************************************************
+      * GREETLOG  - Shared greeting-construction logic
+      *
+      * Pure working-storage logic, no file I/O and no EXEC CICS, so
+      * it COPYs cleanly into CICS stub programs (JMT00, JMT00V2) and
+      * into the batch bulk-mode program (GHBAT010) alike - the same
+      * name-validation and greeting-building rules apply everywhere
+      * a greeting is produced.
+      *
+      * Requires the including program to also COPY GREETWS (working
+      * storage), GREETTMP (into WS as the current template row, moved
+      * there by the caller's own file read) and BAQRINFO ahead of this
+      * member, and to move the caller-supplied name/length and the
+      * resolved language code into WS-NAME/WS-NAME-LEN/WS-LANG-CODE
+      * before performing 2200-VALIDATE-NAME-THRU-EXIT, and to set
+      * WS-MULTI-VARIANT-SW before performing 2300-BUILD-GREETING-
+      * THRU-EXIT.
+      *****************************************************************
+      *---------------------------------------------------------------
+      * 2200-VALIDATE-NAME-THRU-EXIT
+      *   Business-rule validation of WS-NAME: not blank, a sane
+      *   length, and printable characters only. Sets WS-NAME-VALID-SW
+      *   and, on failure, the specific BAQ-STATUS-CODE the caller
+      *   should surface to the client.
+      *---------------------------------------------------------------
+       2200-VALIDATE-NAME-THRU-EXIT.
+           SET WS-NAME-VALID      TO TRUE
+           SET WS-NAME-PRINTABLE  TO TRUE
+
+           IF WS-NAME-LEN <= 0 OR WS-NAME = SPACES
+               SET WS-NAME-INVALID TO TRUE
+               MOVE 1001 TO BAQ-STATUS-CODE
+               GO TO 2200-EXIT
+           END-IF
+
+           IF WS-NAME-LEN > 255
+               SET WS-NAME-INVALID TO TRUE
+               MOVE 1003 TO BAQ-STATUS-CODE
+               GO TO 2200-EXIT
+           END-IF
+
+           PERFORM 2210-SCAN-ONE-CHAR-THRU-EXIT
+               VARYING WS-SCAN-IDX FROM 1 BY 1
+               UNTIL WS-SCAN-IDX > WS-NAME-LEN
+
+           IF WS-NAME-NOT-PRINTABLE
+               SET WS-NAME-INVALID TO TRUE
+               MOVE 1002 TO BAQ-STATUS-CODE
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+       2210-SCAN-ONE-CHAR-THRU-EXIT.
+           IF WS-NAME(WS-SCAN-IDX:1) < ' '
+                   OR WS-NAME(WS-SCAN-IDX:1) > '~'
+               SET WS-NAME-NOT-PRINTABLE TO TRUE
+           END-IF.
+       2210-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------
+      * 2300-BUILD-GREETING-THRU-EXIT
+      *   Builds one greeting (WS-SINGLE-VARIANT) or two greetings,
+      *   formal and informal (WS-MULTI-VARIANT), into WS-GREETING-
+      *   TABLE/WS-GREETING-COUNT from the GRTM- template fields the
+      *   caller has already positioned and the validated WS-NAME.
+      *---------------------------------------------------------------
+       2300-BUILD-GREETING-THRU-EXIT.
+           MOVE 0 TO WS-GREETING-COUNT
+
+           ADD 1 TO WS-GREETING-COUNT
+           MOVE SPACES TO WS-GREETING-TEXT(WS-GREETING-COUNT)
+           MOVE 1 TO WS-STR-PTR
+           STRING FUNCTION TRIM(GRTM-FORMAL-PREFIX) DELIMITED BY SIZE
+                  ' '                   DELIMITED BY SIZE
+                  WS-NAME(1:WS-NAME-LEN) DELIMITED BY SIZE
+                  FUNCTION TRIM(GRTM-FORMAL-SUFFIX) DELIMITED BY SIZE
+               INTO WS-GREETING-TEXT(WS-GREETING-COUNT)
+               WITH POINTER WS-STR-PTR
+           COMPUTE WS-GREETING-LEN(WS-GREETING-COUNT) = WS-STR-PTR - 1
+           MOVE 'FORMAL'   TO WS-GREETING-STYLE(WS-GREETING-COUNT)
+
+           IF WS-MULTI-VARIANT
+               ADD 1 TO WS-GREETING-COUNT
+               MOVE SPACES TO WS-GREETING-TEXT(WS-GREETING-COUNT)
+               MOVE 1 TO WS-STR-PTR
+               STRING FUNCTION TRIM(GRTM-INFORMAL-PREFIX)
+                          DELIMITED BY SIZE
+                      ' '                    DELIMITED BY SIZE
+                      WS-NAME(1:WS-NAME-LEN) DELIMITED BY SIZE
+                      FUNCTION TRIM(GRTM-INFORMAL-SUFFIX)
+                          DELIMITED BY SIZE
+                   INTO WS-GREETING-TEXT(WS-GREETING-COUNT)
+                   WITH POINTER WS-STR-PTR
+               COMPUTE WS-GREETING-LEN(WS-GREETING-COUNT) =
+                   WS-STR-PTR - 1
+               MOVE 'INFORMAL' TO WS-GREETING-STYLE(WS-GREETING-COUNT)
+           END-IF.
+       2300-EXIT.
+           EXIT.
